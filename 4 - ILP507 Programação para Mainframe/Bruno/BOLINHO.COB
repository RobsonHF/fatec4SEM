@@ -18,17 +18,34 @@
            SELECT ARQUIVO ASSIGN TO DISK
            ORGANIZATION            IS INDEXED
            ACCESS MODE             IS DYNAMIC
-           RECORD KEY              IS SKU
+           RECORD KEY              IS CHAVE-PRODUTO
            ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
+           ALTERNATE RECORD KEY    IS FORN-NOME WITH DUPLICATES
+           ALTERNATE RECORD KEY    IS CODIGO-BARRAS WITH DUPLICATES
            FILE STATUS             IS WS-STATUS-ARQUIVO.
-        
+
+           SELECT HISTPRECO ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-HISTPRECO.
+
+           SELECT EXPORTCSV ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-EXPORTCSV.
+
+           SELECT VENDAS ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-VENDAS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQUIVO
            LABEL RECORDS ARE STANDARD
            VALUE OF FILE-ID IS "BOLINHO.DAT".
            01 PRODUTO.
-               05 SKU              PIC 9(04).
+               05 CHAVE-PRODUTO.
+                   10 SKU          PIC 9(04).
+                   10 LOCAL        PIC X(02).
+               05 CODIGO-BARRAS    PIC 9(13).
                05 NOME             PIC X(30).
                05 VALIDADE.
                    10 DIA          PIC 99.
@@ -37,6 +54,52 @@
                05 VALOR-CUSTO      PIC 9(04)V99.
                05 VALOR-VENDA      PIC 9(04)V99.
                05 QTD-ESTOQUE      PIC 9(04).
+               05 FORNECEDOR.
+                   10 FORN-NOME            PIC X(25).
+                   10 FORN-TELEFONE.
+                       15 FORN-DDD         PIC 9(03).
+                       15 FORN-NUM-TEL     PIC 9(09).
+                   10 FORN-PRAZO-ENTREGA   PIC 9(02).
+               05 QTD-LOTES-ADICIONAIS     PIC 9(01).
+               05 LOTE-ADICIONAL OCCURS 5 TIMES.
+                   10 LOTE-VALIDADE.
+                       15 LOTE-DIA         PIC 99.
+                       15 LOTE-MES         PIC 99.
+                       15 LOTE-ANO         PIC 9(04).
+                   10 LOTE-QTD-ESTOQUE     PIC 9(04).
+
+       FD HISTPRECO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "HISTPRECO.DAT".
+           01 REG-HISTPRECO.
+               05 HIST-SKU                     PIC 9(04).
+               05 HIST-VALOR-CUSTO-ANTERIOR     PIC 9(04)V99.
+               05 HIST-VALOR-CUSTO-NOVO         PIC 9(04)V99.
+               05 HIST-VALOR-VENDA-ANTERIOR     PIC 9(04)V99.
+               05 HIST-VALOR-VENDA-NOVO         PIC 9(04)V99.
+               05 HIST-DATA-ALTERACAO.
+                   10 HIST-DIA                 PIC 99.
+                   10 HIST-MES                 PIC 99.
+                   10 HIST-ANO                 PIC 9(04).
+
+       FD EXPORTCSV
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLINHO.CSV".
+           01 REG-EXPORTCSV                    PIC X(100).
+
+       FD VENDAS
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "VENDAS.DAT".
+           01 REG-VENDAS.
+               05 VND-SKU                  PIC 9(04).
+               05 VND-NOME                 PIC X(30).
+               05 VND-QTD                  PIC 9(04).
+               05 VND-VALOR-UNITARIO       PIC 9(04)V99.
+               05 VND-VALOR-TOTAL          PIC 9(07)V99.
+               05 VND-DATA.
+                   10 VND-DIA              PIC 99.
+                   10 VND-MES              PIC 99.
+                   10 VND-ANO              PIC 9(04).
 
        WORKING-STORAGE SECTION.
            77 WS-STATUS-ARQUIVO            PIC X(02).
@@ -55,6 +118,20 @@
            77 WS-ANO-DIVISAO               PIC 9(04).
 
            77 WS-BUSCA-SKU                 PIC 9(04).
+           77 WS-BUSCA-LOCAL               PIC X(02) VALUE SPACES.
+           77 WS-BUSCA-CODIGO-BARRAS       PIC 9(13) VALUE ZEROS.
+
+           77 WS-SKU-ANTERIOR              PIC 9(04) VALUE ZEROS.
+           77 WS-QTD-COMBINADA             PIC 9(05) VALUE ZEROS.
+           77 WS-PROX-SKU                  PIC 9(04) VALUE ZEROS.
+
+           77 WS-AVA-SKU-ANTERIOR          PIC 9(04) VALUE ZEROS.
+           77 WS-AVA-QTD-COMBINADA         PIC 9(05) VALUE ZEROS.
+
+           77 WS-LIMIAR-ESTOQUE             PIC 9(04) VALUE ZEROS.
+           77 WS-TOTAL-BAIXO-ESTOQUE        PIC 9(04) VALUE ZEROS.
+
+           77 WS-FORN-NOME-ANTERIOR         PIC X(25) VALUE SPACES.
 
            77 WS-CHAVE-EOF                 PIC X     VALUE "N".                     
               88 WS-CHAVE-EOF-SIM                    VALUE "S".                              
@@ -72,21 +149,33 @@
            
        01 WS-PRODUTO.
            05 WS-SKU                   PIC X(05).
+           05 WS-LOCAL                  PIC X(04).
            05 WS-NOME                  PIC X(31).
            05 WS-VALIDADE              PIC X(11).
            05 WS-VALOR-CUSTO           PIC ZZZZ9,99.
            05 WS-VALOR-VENDA           PIC ZZZZ9,99.
            05 WS-QTD-ESTOQUE           PIC Z(04)Z.
-           
 
-      *>    01 WS-TABELA-PRODUTOS REDEFINES WS-PRODUTO.
-      *>        05 WS-LINHA-PRODUTOS OCCURS 1 TIMES.
-      *>            10 WS-TABELA-SKU                 PIC X(05).
-      *>            10 WS-TABELA-NOME                PIC X(31).
-      *>            10 WS-TABELA-VALIDADE            PIC X(11).
-      *>            10 WS-TABELA-VALOR-CUSTO         PIC X(08).
-      *>            10 WS-TABELA-VALOR-VENDA         PIC X(08).
-      *>            10 WS-TABELA-QTD-ESTOQUE         PIC Z(05).
+           77 WS-LOTE-IDX                  PIC 9     VALUE ZEROS.
+           77 WS-RESP-LOTE                 PIC X     VALUE "N".
+           77 WS-QTD-ESTOQUE-TOTAL         PIC 9(05) VALUE ZEROS.
+
+           77 WS-LOTE-CMP-DIA              PIC 99    VALUE ZEROS.
+           77 WS-LOTE-CMP-MES              PIC 99    VALUE ZEROS.
+           77 WS-LOTE-CMP-ANO              PIC 9(04) VALUE ZEROS.
+           77 WS-LOTE-CMP-QTD              PIC 9(04) VALUE ZEROS.
+
+           77 WS-STATUS-HISTPRECO          PIC X(02).
+           77 WS-DATA-SISTEMA              PIC 9(08) VALUE ZEROS.
+           77 WS-HIST-CUSTO-ANTERIOR       PIC 9(04)V99 VALUE ZEROS.
+           77 WS-HIST-VENDA-ANTERIOR       PIC 9(04)V99 VALUE ZEROS.
+
+           77 WS-STATUS-EXPORTCSV          PIC X(02).
+           77 WS-LINHA-CSV                 PIC X(100) VALUE SPACES.
+
+           77 WS-STATUS-VENDAS             PIC X(02).
+           77 WS-VENDA-QTD                 PIC 9(04) VALUE ZEROS.
+           77 WS-VENDA-RESTANTE            PIC 9(04) VALUE ZEROS.
 
        SCREEN SECTION.
        01 SS-TELA-MENU.
@@ -108,17 +197,32 @@
          05 VALUE "E"                          
                             FOREGROUND-COLOR 15 LINE 14 COLUMN 20.
          05 VALUE "ditar produto"              LINE 14 COLUMN 21.
-         05 VALUE "A"                          
+         05 VALUE "A"
                             FOREGROUND-COLOR 15 LINE 15 COLUMN 20.
          05 VALUE "valiar validades"   LINE 15 COLUMN 21.
-         05 VALUE "M"                          
+         05 VALUE "M"
                             FOREGROUND-COLOR 15 LINE 16 COLUMN 20.
          05 VALUE "ostrar lista completa"      LINE 16 COLUMN 21.
-         05 VALUE "S"                          
+         05 VALUE "B"
                             FOREGROUND-COLOR 15 LINE 17 COLUMN 20.
-         05 VALUE "air"                        LINE 17 COLUMN 21.
+         05 VALUE "aixo estoque (reposicao)"   LINE 17 COLUMN 21.
+         05 VALUE "P"
+                            FOREGROUND-COLOR 15 LINE 18 COLUMN 20.
+         05 VALUE "edido de compra por fornecedor" LINE 18 COLUMN 21.
+         05 VALUE "X"
+                            FOREGROUND-COLOR 15 LINE 19 COLUMN 20.
+         05 VALUE "portar lista em CSV"        LINE 19 COLUMN 21.
+         05 VALUE "V"
+                            FOREGROUND-COLOR 15 LINE 20 COLUMN 20.
+         05 VALUE "enda (registrar)"           LINE 20 COLUMN 21.
+         05 VALUE "T"
+                            FOREGROUND-COLOR 15 LINE 21 COLUMN 20.
+         05 VALUE "otal do estoque (valorizacao)" LINE 21 COLUMN 21.
+         05 VALUE "S"
+                            FOREGROUND-COLOR 15 LINE 22 COLUMN 20.
+         05 VALUE "air"                        LINE 22 COLUMN 21.
          05 INPUT-MENU    PIC X(01) TO WS-CODIGO-ESC AUTO
-                                                LINE 20 COLUMN 60.
+                                                LINE 23 COLUMN 60.
        01 SS-TELA-FIM.
          05 BLANK SCREEN BACKGROUND-COLOR 07 FOREGROUND-COLOR 15.
          05 VALUE "Deseja realmente sair?"     LINE 10 COLUMN 20.
@@ -139,6 +243,8 @@
            05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
            05 VALUE "Cadastro de produtos"
                              FOREGROUND-COLOR 10 LINE 05 COLUMN 30.
+           05 VALUE "   SKU (0000=novo produto):" LINE 07 COLUMN 20.
+           05 PIC 9(04) FROM SKU TO SKU         LINE 07 COLUMN 48.
            05 VALUE "      Nome do produto:"     LINE 09 COLUMN 20.
            05 PIC X(30) FROM NOME TO NOME  LINE 09 COLUMN 43.
            05 VALUE "     Data de validade:"     LINE 11 COLUMN 20.
@@ -150,8 +256,11 @@
            05 VALUE "/"                          LINE 11 COLUMN 48.
            05 PIC 9(04) FROM ANO TO ANO
                                                  LINE 11 COLUMN 49.
-           05 VALUE "DD MM AAAA" 
+           05 VALUE "DD MM AAAA"
                              FOREGROUND-COLOR 07 LINE 12 COLUMN 43.
+           05 VALUE "   Codigo de barras (EAN):" LINE 13 COLUMN 20.
+           05 PIC 9(13) FROM CODIGO-BARRAS TO CODIGO-BARRAS
+                                                 LINE 13 COLUMN 48.
            05 VALUE "    Valor de custo: R$"     LINE 15 COLUMN 20.
            05 PIC 9(04)V99
                                    FROM VALOR-CUSTO TO VALOR-CUSTO   
@@ -163,18 +272,81 @@
            05 VALUE "Quantidade em estoque:"     LINE 20 COLUMN 20.
            05 PIC 9(04) FROM QTD-ESTOQUE TO QTD-ESTOQUE
                                                  LINE 20 COLUMN 43.
-       
+           05 VALUE "          Fornecedor:"     LINE 21 COLUMN 20.
+           05 PIC X(25) FROM FORN-NOME TO FORN-NOME
+                                                 LINE 21 COLUMN 43.
+           05 VALUE "Telefone do fornecedor:"    LINE 22 COLUMN 20.
+           05 PIC 9(03) FROM FORN-DDD TO FORN-DDD
+                                                 LINE 22 COLUMN 44.
+           05 VALUE "-"                          LINE 22 COLUMN 47.
+           05 PIC 9(09) FROM FORN-NUM-TEL TO FORN-NUM-TEL
+                                                 LINE 22 COLUMN 48.
+           05 VALUE "  Prazo de entrega (dias):" LINE 23 COLUMN 20.
+           05 PIC 9(02) FROM FORN-PRAZO-ENTREGA TO FORN-PRAZO-ENTREGA
+                                                 LINE 23 COLUMN 48.
+           05 VALUE "    Local (filial/estoque):" LINE 24 COLUMN 20.
+           05 PIC X(02) FROM LOCAL TO LOCAL     LINE 24 COLUMN 48.
+
        01 SS-TELA-MOSTRA-LISTA.
          05 BLANK SCREEN BACKGROUND-COLOR 00 FOREGROUND-COLOR 07.
-         05 "SKU  Nome do produto                 Validade     Custo   V
-            "enda Qtd.            " LINE 1 COLUMN 1 FOREGROUND-COLOR 06.
+         05 "SKU  Loc Nome do produto             Validade     Custo   V
+      -     "enda Qtd.            " LINE 1 COLUMN 1 FOREGROUND-COLOR 06.
 
        01 SS-TELA-BUSCA-SKU.
          05 BLANK SCREEN BACKGROUND-COLOR 06 FOREGROUND-COLOR 15.
          05 "Digite o SKU do produto:" LINE 13 COLUMN 25.
          05 INPUT-BUSCA-SKU PIC 9(4) TO WS-BUSCA-SKU LINE 13 COLUMN 50.
+         05 "Digite o local (filial/estoque):" LINE 15 COLUMN 25.
+         05 INPUT-BUSCA-LOCAL PIC X(02) TO WS-BUSCA-LOCAL
+                                                 LINE 15 COLUMN 59.
+         05 "Ou o codigo de barras (deixe o SKU zerado):"
+                                                 LINE 17 COLUMN 25.
+         05 INPUT-BUSCA-CODIGO-BARRAS PIC 9(13) TO
+             WS-BUSCA-CODIGO-BARRAS             LINE 18 COLUMN 25.
+
+
+       01 SS-TELA-BUSCA-ESTOQUE.
+         05 BLANK SCREEN BACKGROUND-COLOR 06 FOREGROUND-COLOR 15.
+         05 "Digite o limite de estoque para reposicao:" LINE 13
+                                                          COLUMN 15.
+         05 INPUT-BUSCA-ESTOQUE PIC 9(4) TO WS-LIMIAR-ESTOQUE
+                                                 LINE 13 COLUMN 62.
+
+       01 SS-TELA-NOVO-LOTE-PERGUNTA.
+         05 BLANK SCREEN BACKGROUND-COLOR 06 FOREGROUND-COLOR 15.
+         05 VALUE "Chegou uma remessa deste produto com validade"
+                                                LINE 10 COLUMN 10.
+         05 VALUE "diferente? Registrar como novo lote (S/N):"
+                                                LINE 12 COLUMN 10.
+         05 INPUT-RESP-LOTE PIC X TO WS-RESP-LOTE AUTO
+                                                LINE 12 COLUMN 55.
+
+       01 SS-TELA-NOVO-LOTE.
+         05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
+         05 VALUE "Registrar nova remessa (lote) deste produto"
+                            FOREGROUND-COLOR 10 LINE 05 COLUMN 18.
+         05 VALUE "Data de validade deste lote:"  LINE 10 COLUMN 20.
+         05 PIC 9(02) TO LOTE-DIA(WS-LOTE-IDX)    LINE 10 COLUMN 50.
+         05 VALUE "/"                             LINE 10 COLUMN 52.
+         05 PIC 9(02) TO LOTE-MES(WS-LOTE-IDX)    LINE 10 COLUMN 53.
+         05 VALUE "/"                             LINE 10 COLUMN 55.
+         05 PIC 9(04) TO LOTE-ANO(WS-LOTE-IDX)    LINE 10 COLUMN 56.
+         05 VALUE "Quantidade recebida nesta remessa:"
+                                                   LINE 12 COLUMN 20.
+         05 PIC 9(04) TO LOTE-QTD-ESTOQUE(WS-LOTE-IDX)
+                                                   LINE 12 COLUMN 56.
+
+       01 SS-TELA-VENDA.
+         05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
+         05 VALUE "Registrar venda"
+                            FOREGROUND-COLOR 10 LINE 05 COLUMN 30.
+         05 VALUE "SKU do produto:"            LINE 10 COLUMN 20.
+         05 PIC 9(04) TO WS-BUSCA-SKU          LINE 10 COLUMN 45.
+         05 VALUE "Local (filial/estoque):"    LINE 11 COLUMN 20.
+         05 PIC X(02) TO WS-BUSCA-LOCAL        LINE 11 COLUMN 45.
+         05 VALUE "Quantidade vendida:"        LINE 12 COLUMN 20.
+         05 PIC 9(04) TO WS-VENDA-QTD          LINE 12 COLUMN 45.
 
-         
        01 SS-TELA-BUSCA-VALIDADE.
          05 BLANK SCREEN BACKGROUND-COLOR 06 FOREGROUND-COLOR 15.
          05 "Digite a data de validade (DD/MM/AAAA):" LINE 13 COLUMN 15.
@@ -201,7 +373,21 @@
                MOVE "    Erro na abertura do arquivo  " TO WS-MENSAGEM
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
                GO TO P-FIM-SAIDA.
-       
+
+           OPEN EXTEND HISTPRECO
+           IF WS-STATUS-HISTPRECO NOT = "00" AND
+               WS-STATUS-HISTPRECO NOT = "05"
+               MOVE "Erro na abertura do historico." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-FIM-SAIDA.
+
+           OPEN EXTEND VENDAS
+           IF WS-STATUS-VENDAS NOT = "00" AND
+               WS-STATUS-VENDAS NOT = "05"
+               MOVE "Erro na abertura de vendas." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-FIM-SAIDA.
+
        P-MENU-PRINCIPAL.
            DISPLAY SS-TELA-MENU
            ACCEPT SS-TELA-MENU
@@ -220,7 +406,22 @@
 
            ELSE IF WS-CODIGO-ESC = "A" OR "a"
                PERFORM P-AVA-VALIDADE-INTRO THRU P-AVA-VALIDADE-FIM
-               
+
+           ELSE IF WS-CODIGO-ESC = "B" OR "b"
+               PERFORM P-BAIXO-ESTOQUE-INTRO THRU P-BAIXO-ESTOQUE-FIM
+
+           ELSE IF WS-CODIGO-ESC = "P" OR "p"
+               PERFORM P-PEDIDO-COMPRA-INTRO THRU P-PEDIDO-COMPRA-FIM
+
+           ELSE IF WS-CODIGO-ESC = "X" OR "x"
+               PERFORM P-EXPORT-CSV-INTRO THRU P-EXPORT-CSV-FIM
+
+           ELSE IF WS-CODIGO-ESC = "V" OR "v"
+               PERFORM P-VENDA-INTRO THRU P-VENDA-FIM
+
+           ELSE IF WS-CODIGO-ESC = "T" OR "t"
+               PERFORM P-VALORIZ-INTRO THRU P-VALORIZ-FIM
+
            ELSE IF WS-CODIGO-ESC = "S" OR "s"
                GO TO P-FIM-QUER-SAIR
            ELSE
@@ -247,13 +448,18 @@
       * Rotinas de cadastro *
       ***********************
        P-CAD-ZERA-VARS.
-           MOVE ZEROS TO SKU WS-CONTADOR-ARQUIVO
+           MOVE ZEROS TO CHAVE-PRODUTO WS-CONTADOR-ARQUIVO
            MOVE "N" TO WS-CHAVE-EOF
-           START ARQUIVO KEY IS GREATER THAN SKU
+           START ARQUIVO KEY IS GREATER THAN CHAVE-PRODUTO
            PERFORM P-LER-E-COMPUTAR UNTIL WS-CHAVE-EOF-SIM
-           MOVE SPACES TO NOME
+           MOVE SKU TO WS-PROX-SKU
+           ADD 1 TO WS-PROX-SKU
+           MOVE SPACES TO NOME FORN-NOME LOCAL
            MOVE ZEROS TO
-               DIA MES ANO VALOR-CUSTO VALOR-VENDA QTD-ESTOQUE.
+               DIA MES ANO VALOR-CUSTO VALOR-VENDA QTD-ESTOQUE
+               FORN-DDD FORN-NUM-TEL FORN-PRAZO-ENTREGA
+               QTD-LOTES-ADICIONAIS CODIGO-BARRAS
+           MOVE WS-PROX-SKU TO SKU.
 
        P-CAD-DISPLAY.
            DISPLAY SS-TELA-CADASTRO
@@ -265,7 +471,9 @@
            IF WS-CHAVE-VALIDA-FORM = "N" GO TO P-CAD-DISPLAY.
        
        P-CAD-GRAVA.
-               ADD 1 TO SKU
+               IF SKU EQUAL ZEROS
+                   MOVE WS-PROX-SKU TO SKU
+               END-IF
                WRITE PRODUTO INVALID KEY
                    MOVE "Erro ao gravar." TO WS-MENSAGEM
                    PERFORM P-MSG-ZERA THRU P-MSG-FIM
@@ -314,7 +522,19 @@
                MOVE "Erro: preencha o valor de venda." TO WS-MENSAGEM
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
                MOVE "N" TO WS-CHAVE-VALIDA-FORM.
-               
+
+           IF FORN-NOME EQUAL SPACES
+               MOVE "Erro: preencha o nome do fornecedor." TO
+                   WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDA-FORM.
+
+           IF LOCAL EQUAL SPACES
+               MOVE "Erro: preencha o local (filial/estoque)." TO
+                   WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDA-FORM.
+
            IF MES > 12
                MOVE "Erro: o ano tem no maximo 12 meses." TO WS-MENSAGEM
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
@@ -365,8 +585,25 @@
            ACCEPT WS-CODIGO-ESC FROM ESCAPE KEY.
            IF WS-CODIGO-ESC = 01
                GO TO P-DEL-FIM.
-           
+
+           IF WS-BUSCA-CODIGO-BARRAS NOT = ZEROS
+               GO TO P-DEL-POR-BARRAS.
+
            MOVE WS-BUSCA-SKU TO SKU
+           MOVE WS-BUSCA-LOCAL TO LOCAL
+           DELETE ARQUIVO RECORD INVALID KEY
+               MOVE "Registro nao encontrado." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-DEL-FIM.
+           GO TO P-DEL-SUCESSO.
+
+       P-DEL-POR-BARRAS.
+           MOVE WS-BUSCA-CODIGO-BARRAS TO CODIGO-BARRAS
+           READ ARQUIVO KEY IS CODIGO-BARRAS INVALID KEY
+               MOVE "Registro nao encontrado." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-DEL-FIM.
+           MOVE SKU TO WS-BUSCA-SKU
            DELETE ARQUIVO RECORD INVALID KEY
                MOVE "Registro nao encontrado." TO WS-MENSAGEM
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
@@ -391,13 +628,37 @@
            ACCEPT WS-CODIGO-ESC FROM ESCAPE KEY.
            IF WS-CODIGO-ESC = 01
                GO TO P-EDIT-FIM.
-           
+
+           IF WS-BUSCA-CODIGO-BARRAS NOT = ZEROS
+               GO TO P-EDIT-POR-BARRAS.
+
            MOVE WS-BUSCA-SKU TO SKU
-           READ ARQUIVO INTO PRODUTO KEY IS SKU INVALID KEY
+           MOVE WS-BUSCA-LOCAL TO LOCAL
+           READ ARQUIVO INTO PRODUTO KEY IS CHAVE-PRODUTO INVALID KEY
                MOVE "Registro nao encontrado." TO WS-MENSAGEM
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
                GO TO P-EDIT-FIM.
-       
+           GO TO P-EDIT-CARREGADO.
+
+       P-EDIT-POR-BARRAS.
+           MOVE WS-BUSCA-CODIGO-BARRAS TO CODIGO-BARRAS
+           READ ARQUIVO INTO PRODUTO KEY IS CODIGO-BARRAS INVALID KEY
+               MOVE "Registro nao encontrado." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-EDIT-FIM.
+           MOVE SKU TO WS-BUSCA-SKU.
+
+       P-EDIT-CARREGADO.
+           MOVE VALOR-CUSTO TO WS-HIST-CUSTO-ANTERIOR
+           MOVE VALOR-VENDA TO WS-HIST-VENDA-ANTERIOR
+
+           MOVE "N" TO WS-RESP-LOTE
+           DISPLAY SS-TELA-NOVO-LOTE-PERGUNTA
+           ACCEPT SS-TELA-NOVO-LOTE-PERGUNTA
+           IF WS-RESP-LOTE = "S" OR "s"
+               PERFORM P-EDIT-NOVO-LOTE THRU P-EDIT-NOVO-LOTE-FIM
+               GO TO P-EDIT-FIM.
+
        P-EDIT-DISPLAY.
            DISPLAY SS-TELA-CADASTRO.
            ACCEPT SS-TELA-CADASTRO.
@@ -414,6 +675,10 @@
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
                GO TO P-EDIT-FIM.
 
+           IF VALOR-CUSTO NOT = WS-HIST-CUSTO-ANTERIOR OR
+               VALOR-VENDA NOT = WS-HIST-VENDA-ANTERIOR
+               PERFORM P-EDIT-GRAVA-HISTORICO.
+
        P-EDIT-SUCESSO.
            STRING "Registro de SKU " DELIMITED BY SIZE
                  WS-BUSCA-SKU DELIMITED BY SIZE
@@ -421,6 +686,58 @@
                  INTO WS-MENSAGEM
            PERFORM P-MSG-ZERA THRU P-MSG-FIM.
 
+      ****************************************
+      * Rotinas de histórico de preços        *
+      ****************************************
+       P-EDIT-GRAVA-HISTORICO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE SKU TO HIST-SKU
+           MOVE WS-HIST-CUSTO-ANTERIOR TO HIST-VALOR-CUSTO-ANTERIOR
+           MOVE VALOR-CUSTO TO HIST-VALOR-CUSTO-NOVO
+           MOVE WS-HIST-VENDA-ANTERIOR TO HIST-VALOR-VENDA-ANTERIOR
+           MOVE VALOR-VENDA TO HIST-VALOR-VENDA-NOVO
+           MOVE WS-DATA-SISTEMA(7:2) TO HIST-DIA
+           MOVE WS-DATA-SISTEMA(5:2) TO HIST-MES
+           MOVE WS-DATA-SISTEMA(1:4) TO HIST-ANO
+           WRITE REG-HISTPRECO.
+
+      ****************************************
+      * Rotinas de lotes (multiplas remessas) *
+      ****************************************
+       P-EDIT-NOVO-LOTE.
+           IF QTD-LOTES-ADICIONAIS NOT < 5
+               MOVE "Erro: limite de lotes adicionais atingido." TO
+                   WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-EDIT-NOVO-LOTE-FIM.
+
+           ADD 1 TO QTD-LOTES-ADICIONAIS
+           MOVE QTD-LOTES-ADICIONAIS TO WS-LOTE-IDX
+           MOVE ZEROS TO LOTE-DIA(WS-LOTE-IDX) LOTE-MES(WS-LOTE-IDX)
+               LOTE-ANO(WS-LOTE-IDX) LOTE-QTD-ESTOQUE(WS-LOTE-IDX)
+
+           DISPLAY SS-TELA-NOVO-LOTE
+           ACCEPT SS-TELA-NOVO-LOTE
+
+           REWRITE PRODUTO INVALID KEY
+               MOVE "Erro ao gravar novo lote." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-EDIT-NOVO-LOTE-FIM.
+
+           MOVE "Novo lote registrado com sucesso." TO WS-MENSAGEM
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
+
+       P-EDIT-NOVO-LOTE-FIM.
+           EXIT.
+
+       P-CALC-ESTOQUE-TOTAL.
+           MOVE QTD-ESTOQUE TO WS-QTD-ESTOQUE-TOTAL
+           PERFORM P-SOMA-LOTE VARYING WS-LOTE-IDX FROM 1 BY 1
+               UNTIL WS-LOTE-IDX > QTD-LOTES-ADICIONAIS.
+
+       P-SOMA-LOTE.
+           ADD LOTE-QTD-ESTOQUE(WS-LOTE-IDX) TO WS-QTD-ESTOQUE-TOTAL.
+
        P-EDIT-FIM.
            EXIT.
 
@@ -429,15 +746,28 @@
       **********************
        P-LER-INTRO.
            DISPLAY SS-TELA-MOSTRA-LISTA
-           MOVE ZEROS TO SKU WS-CONTADOR-ARQUIVO
+           MOVE ZEROS TO CHAVE-PRODUTO WS-CONTADOR-ARQUIVO
+               WS-SKU-ANTERIOR WS-QTD-COMBINADA
            MOVE "N" TO WS-CHAVE-EOF
-           START ARQUIVO KEY IS GREATER THAN SKU
+           START ARQUIVO KEY IS GREATER THAN CHAVE-PRODUTO
            PERFORM P-LER-E-EXIBIR UNTIL WS-CHAVE-EOF-SIM.
 
        P-LER-E-EXIBIR.
            READ ARQUIVO NEXT RECORD
            AT END MOVE "S" TO WS-CHAVE-EOF.
+
+           IF WS-CHAVE-EOF-NAO
+               IF WS-CONTADOR-ARQUIVO NOT = ZEROS AND
+                   SKU NOT = WS-SKU-ANTERIOR
+                   PERFORM P-LER-COMBINADO-EXIBE
+                   MOVE ZEROS TO WS-QTD-COMBINADA
+               END-IF
+               MOVE SKU TO WS-SKU-ANTERIOR
+               PERFORM P-CALC-ESTOQUE-TOTAL
+               ADD WS-QTD-ESTOQUE-TOTAL TO WS-QTD-COMBINADA.
+
            MOVE SKU TO WS-SKU
+           MOVE LOCAL TO WS-LOCAL
            MOVE NOME TO WS-NOME
            STRING DIA DELIMITED BY SIZE
                "/" DELIMITED BY SIZE
@@ -451,7 +781,7 @@
 
            DIVIDE WS-CONTADOR-ARQUIVO BY 22
            GIVING WS-DIVISAO-CONTADOR REMAINDER WS-RESTO-CONTADOR
-           
+
            IF WS-CONTADOR-ARQUIVO NOT = 0 AND
                WS-RESTO-CONTADOR = 0
                DISPLAY "Aperte o ENTER para prosseguir..."
@@ -462,10 +792,18 @@
                DISPLAY WS-PRODUTO
                ADD 1 TO WS-CONTADOR-ARQUIVO
            ELSE
+               IF WS-CONTADOR-ARQUIVO NOT = ZEROS
+                   PERFORM P-LER-COMBINADO-EXIBE
+               END-IF
                DISPLAY "Total de " WS-CONTADOR-ARQUIVO " registros. - Ap
-                       "erte o ENTER para prosseguir..."
+      -                "erte o ENTER para prosseguir..."
                ACCEPT WS-CODIGO-ESC.
-       
+
+       P-LER-COMBINADO-EXIBE.
+           DISPLAY "    >> SKU " WS-SKU-ANTERIOR
+               " - total combinado em todas as filiais: "
+               WS-QTD-COMBINADA " unidades".
+
        P-LER-E-COMPUTAR.
            READ ARQUIVO NEXT RECORD
            AT END MOVE "S" TO WS-CHAVE-EOF.
@@ -478,59 +816,101 @@
            ACCEPT SS-TELA-BUSCA-VALIDADE
        
            DISPLAY SS-TELA-MOSTRA-LISTA
-           MOVE ZEROS TO SKU WS-CONTADOR-ARQUIVO WS-VALOR-TOTAL-CUSTO
-               WS-VALOR-TOTAL-VENDA WS-TOTAL-QTD WS-VALOR-AUX
+           MOVE ZEROS TO CHAVE-PRODUTO WS-CONTADOR-ARQUIVO
+               WS-VALOR-TOTAL-CUSTO WS-VALOR-TOTAL-VENDA WS-TOTAL-QTD
+               WS-VALOR-AUX WS-AVA-SKU-ANTERIOR WS-AVA-QTD-COMBINADA
            MOVE "N" TO WS-CHAVE-EOF
-           START ARQUIVO KEY IS GREATER THAN SKU
+           START ARQUIVO KEY IS GREATER THAN CHAVE-PRODUTO
            PERFORM P-AVA-VALIDADE-EXIBE UNTIL WS-CHAVE-EOF-SIM
-           
+
+           IF WS-CONTADOR-ARQUIVO NOT = ZEROS
+               PERFORM P-AVA-COMBINADO-EXIBE.
+
            GO TO P-AVA-VALIDADE-FIM.
-       
+
        P-AVA-VALIDADE-EXIBE.
            READ ARQUIVO NEXT RECORD
            AT END MOVE "S" TO WS-CHAVE-EOF.
-           MOVE SKU TO WS-SKU
-           MOVE NOME TO WS-NOME
-           STRING DIA DELIMITED BY SIZE
-               "/" DELIMITED BY SIZE
-               MES DELIMITED BY SIZE
-               "/" DELIMITED BY SIZE
-               ANO DELIMITED BY SIZE
-               INTO WS-VALIDADE
-           MOVE VALOR-CUSTO TO WS-VALOR-CUSTO
-           MOVE VALOR-VENDA TO WS-VALOR-VENDA
-           MOVE QTD-ESTOQUE TO WS-QTD-ESTOQUE
+           IF WS-CHAVE-EOF-NAO
+               IF WS-CONTADOR-ARQUIVO NOT = ZEROS AND
+                   SKU NOT = WS-AVA-SKU-ANTERIOR
+                   PERFORM P-AVA-COMBINADO-EXIBE
+                   MOVE ZEROS TO WS-AVA-QTD-COMBINADA
+               END-IF
+               MOVE SKU TO WS-AVA-SKU-ANTERIOR
 
-           DIVIDE WS-CONTADOR-ARQUIVO BY 22
-           GIVING WS-DIVISAO-CONTADOR REMAINDER WS-RESTO-CONTADOR
-           
-           IF WS-CONTADOR-ARQUIVO NOT = 0 AND
-               WS-RESTO-CONTADOR = 0
-               DISPLAY "Aperte o ENTER para prosseguir..."
-               ACCEPT WS-CODIGO-ESC
-               DISPLAY SS-TELA-MOSTRA-LISTA.
+               MOVE SKU TO WS-SKU
+               MOVE LOCAL TO WS-LOCAL
+               MOVE NOME TO WS-NOME
 
-           IF ((WS-BUSCA-ANO = ANO AND WS-BUSCA-MES = MES AND
-                WS-BUSCA-DIA > DIA OR WS-BUSCA-DIA = DIA)
+               MOVE DIA TO WS-LOTE-CMP-DIA
+               MOVE MES TO WS-LOTE-CMP-MES
+               MOVE ANO TO WS-LOTE-CMP-ANO
+               MOVE QTD-ESTOQUE TO WS-LOTE-CMP-QTD
+               PERFORM P-AVA-VALIDADE-AVALIA-LOTE
+
+               PERFORM P-AVA-VALIDADE-LOTE-ADICIONAL
+                   VARYING WS-LOTE-IDX FROM 1 BY 1
+                   UNTIL WS-LOTE-IDX > QTD-LOTES-ADICIONAIS.
+
+       P-AVA-VALIDADE-LOTE-ADICIONAL.
+           MOVE LOTE-DIA(WS-LOTE-IDX) TO WS-LOTE-CMP-DIA
+           MOVE LOTE-MES(WS-LOTE-IDX) TO WS-LOTE-CMP-MES
+           MOVE LOTE-ANO(WS-LOTE-IDX) TO WS-LOTE-CMP-ANO
+           MOVE LOTE-QTD-ESTOQUE(WS-LOTE-IDX) TO WS-LOTE-CMP-QTD
+           PERFORM P-AVA-VALIDADE-AVALIA-LOTE.
+
+       P-AVA-VALIDADE-AVALIA-LOTE.
+           IF ((WS-BUSCA-ANO = WS-LOTE-CMP-ANO AND
+                WS-BUSCA-MES = WS-LOTE-CMP-MES AND
+                (WS-BUSCA-DIA > WS-LOTE-CMP-DIA OR
+                 WS-BUSCA-DIA = WS-LOTE-CMP-DIA))
                OR
-               (WS-BUSCA-ANO = ANO AND WS-BUSCA-MES > MES)
+               (WS-BUSCA-ANO = WS-LOTE-CMP-ANO AND
+                WS-BUSCA-MES > WS-LOTE-CMP-MES)
                OR
-               WS-BUSCA-ANO > ANO)
+               WS-BUSCA-ANO > WS-LOTE-CMP-ANO)
+
+               STRING WS-LOTE-CMP-DIA DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-LOTE-CMP-MES DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-LOTE-CMP-ANO DELIMITED BY SIZE
+                   INTO WS-VALIDADE
+               MOVE VALOR-CUSTO TO WS-VALOR-CUSTO
+               MOVE VALOR-VENDA TO WS-VALOR-VENDA
+               MOVE WS-LOTE-CMP-QTD TO WS-QTD-ESTOQUE
+
+               DIVIDE WS-CONTADOR-ARQUIVO BY 22
+               GIVING WS-DIVISAO-CONTADOR REMAINDER WS-RESTO-CONTADOR
+
+               IF WS-CONTADOR-ARQUIVO NOT = 0 AND
+                   WS-RESTO-CONTADOR = 0
+                   DISPLAY "Aperte o ENTER para prosseguir..."
+                   ACCEPT WS-CODIGO-ESC
+                   DISPLAY SS-TELA-MOSTRA-LISTA.
 
                DISPLAY WS-PRODUTO
 
-               MULTIPLY VALOR-CUSTO BY QTD-ESTOQUE GIVING
+               MULTIPLY VALOR-CUSTO BY WS-LOTE-CMP-QTD GIVING
                WS-VALOR-AUX
                ADD WS-VALOR-AUX TO WS-VALOR-TOTAL-CUSTO
 
-               MULTIPLY VALOR-VENDA BY QTD-ESTOQUE GIVING
+               MULTIPLY VALOR-VENDA BY WS-LOTE-CMP-QTD GIVING
                WS-VALOR-AUX
                ADD WS-VALOR-AUX TO WS-VALOR-TOTAL-VENDA
 
-               ADD QTD-ESTOQUE TO WS-TOTAL-QTD
+               ADD WS-LOTE-CMP-QTD TO WS-TOTAL-QTD
+               ADD WS-LOTE-CMP-QTD TO WS-AVA-QTD-COMBINADA
 
                ADD 1 TO WS-CONTADOR-ARQUIVO.
-               
+
+       P-AVA-COMBINADO-EXIBE.
+           IF WS-AVA-QTD-COMBINADA NOT = ZEROS
+               DISPLAY "    >> SKU " WS-AVA-SKU-ANTERIOR
+                   " - total vencido combinado em todas as filiais: "
+                   WS-AVA-QTD-COMBINADA " unidades".
+
        P-AVA-VALIDADE-FIM.
            MOVE WS-VALOR-TOTAL-CUSTO TO WS-VALOR-AUX-PRINT
            DISPLAY "Perda de custo: R$" WS-VALOR-AUX-PRINT
@@ -543,9 +923,292 @@
            DISPLAY "Se tivesse vendido, o lucro seria: R$"
                WS-VALOR-AUX-PRINT
            DISPLAY "Total de " WS-TOTAL-QTD " produtos vencidos!!! - Ape
-                                "rte o ENTER para prosseguir..."
+      -                        "rte o ENTER para prosseguir..."
+           ACCEPT WS-CODIGO-ESC.
+           EXIT.
+
+      ****************************************
+      * Rotinas de valorização total          *
+      * do estoque (custo x venda)            *
+      ****************************************
+       P-VALORIZ-INTRO.
+           MOVE ZEROS TO CHAVE-PRODUTO WS-VALOR-TOTAL-CUSTO
+               WS-VALOR-TOTAL-VENDA WS-TOTAL-QTD WS-VALOR-AUX
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN CHAVE-PRODUTO
+           PERFORM P-VALORIZ-SOMA UNTIL WS-CHAVE-EOF-SIM
+
+           GO TO P-VALORIZ-FIM.
+
+       P-VALORIZ-SOMA.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+           IF WS-CHAVE-EOF-NAO
+               PERFORM P-CALC-ESTOQUE-TOTAL
+
+               MULTIPLY VALOR-CUSTO BY WS-QTD-ESTOQUE-TOTAL GIVING
+               WS-VALOR-AUX
+               ADD WS-VALOR-AUX TO WS-VALOR-TOTAL-CUSTO
+
+               MULTIPLY VALOR-VENDA BY WS-QTD-ESTOQUE-TOTAL GIVING
+               WS-VALOR-AUX
+               ADD WS-VALOR-AUX TO WS-VALOR-TOTAL-VENDA
+
+               ADD WS-QTD-ESTOQUE-TOTAL TO WS-TOTAL-QTD.
+
+       P-VALORIZ-FIM.
+           MOVE WS-VALOR-TOTAL-CUSTO TO WS-VALOR-AUX-PRINT
+           DISPLAY "Valor total em custo: R$" WS-VALOR-AUX-PRINT
+           MOVE WS-VALOR-TOTAL-VENDA TO WS-VALOR-AUX-PRINT
+           DISPLAY "Valor total em venda: R$" WS-VALOR-AUX-PRINT
+
+           SUBTRACT WS-VALOR-TOTAL-CUSTO FROM WS-VALOR-TOTAL-VENDA
+               GIVING WS-VALOR-AUX
+           MOVE WS-VALOR-AUX TO WS-VALOR-AUX-PRINT
+           DISPLAY "Lucro projetado se vender tudo: R$"
+               WS-VALOR-AUX-PRINT
+           DISPLAY "Total de " WS-TOTAL-QTD " unidades em estoque - Ap
+      -                        "erte o ENTER para prosseguir..."
+           ACCEPT WS-CODIGO-ESC.
+           EXIT.
+
+      ****************************************
+      * Rotinas de reposição (baixo estoque)  *
+      ****************************************
+       P-BAIXO-ESTOQUE-INTRO.
+           DISPLAY SS-TELA-BUSCA-ESTOQUE
+           ACCEPT SS-TELA-BUSCA-ESTOQUE
+
+           DISPLAY SS-TELA-MOSTRA-LISTA
+           MOVE ZEROS TO CHAVE-PRODUTO WS-CONTADOR-ARQUIVO
+               WS-TOTAL-BAIXO-ESTOQUE
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN CHAVE-PRODUTO
+           PERFORM P-BAIXO-ESTOQUE-EXIBE UNTIL WS-CHAVE-EOF-SIM
+
+           GO TO P-BAIXO-ESTOQUE-FIM.
+
+       P-BAIXO-ESTOQUE-EXIBE.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+           MOVE SKU TO WS-SKU
+           MOVE LOCAL TO WS-LOCAL
+           MOVE NOME TO WS-NOME
+           STRING DIA DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               MES DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE
+               INTO WS-VALIDADE
+           MOVE VALOR-CUSTO TO WS-VALOR-CUSTO
+           MOVE VALOR-VENDA TO WS-VALOR-VENDA
+           PERFORM P-CALC-ESTOQUE-TOTAL
+           MOVE WS-QTD-ESTOQUE-TOTAL TO WS-QTD-ESTOQUE
+
+           DIVIDE WS-CONTADOR-ARQUIVO BY 22
+           GIVING WS-DIVISAO-CONTADOR REMAINDER WS-RESTO-CONTADOR
+
+           IF WS-CONTADOR-ARQUIVO NOT = 0 AND
+               WS-RESTO-CONTADOR = 0
+               DISPLAY "Aperte o ENTER para prosseguir..."
+               ACCEPT WS-CODIGO-ESC
+               DISPLAY SS-TELA-MOSTRA-LISTA.
+
+           IF WS-CHAVE-EOF-NAO AND
+               WS-QTD-ESTOQUE-TOTAL < WS-LIMIAR-ESTOQUE
+               DISPLAY WS-PRODUTO
+               ADD 1 TO WS-CONTADOR-ARQUIVO
+               ADD 1 TO WS-TOTAL-BAIXO-ESTOQUE.
+
+       P-BAIXO-ESTOQUE-FIM.
+           DISPLAY "Total de " WS-TOTAL-BAIXO-ESTOQUE " produtos abaixo
+      -        " do limite de " WS-LIMIAR-ESTOQUE " unidades. - Aperte o
+      -        " ENTER para prosseguir..."
+           ACCEPT WS-CODIGO-ESC.
+           EXIT.
+
+      ********************************************
+      * Rotinas de pedido de compra por fornecedor *
+      ********************************************
+       P-PEDIDO-COMPRA-INTRO.
+           DISPLAY SS-TELA-BUSCA-ESTOQUE
+           ACCEPT SS-TELA-BUSCA-ESTOQUE
+
+           DISPLAY SS-TELA-MOSTRA-LISTA
+           MOVE SPACES TO FORN-NOME WS-FORN-NOME-ANTERIOR
+           MOVE ZEROS TO WS-CONTADOR-ARQUIVO WS-TOTAL-BAIXO-ESTOQUE
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS NOT LESS THAN FORN-NOME
+           PERFORM P-PEDIDO-COMPRA-EXIBE UNTIL WS-CHAVE-EOF-SIM
+
+           GO TO P-PEDIDO-COMPRA-FIM.
+
+       P-PEDIDO-COMPRA-EXIBE.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+
+           IF WS-CHAVE-EOF-NAO
+               PERFORM P-CALC-ESTOQUE-TOTAL.
+
+           IF WS-CHAVE-EOF-NAO AND
+               WS-QTD-ESTOQUE-TOTAL < WS-LIMIAR-ESTOQUE
+               IF FORN-NOME NOT = WS-FORN-NOME-ANTERIOR
+                   DISPLAY " "
+                   DISPLAY "Fornecedor: " FORN-NOME
+                       " Tel.: " FORN-DDD "-" FORN-NUM-TEL
+                       " Prazo: " FORN-PRAZO-ENTREGA " dias"
+                   MOVE FORN-NOME TO WS-FORN-NOME-ANTERIOR
+               END-IF
+
+               MOVE SKU TO WS-SKU
+               MOVE NOME TO WS-NOME
+               STRING DIA DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   MES DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   ANO DELIMITED BY SIZE
+                   INTO WS-VALIDADE
+               MOVE VALOR-CUSTO TO WS-VALOR-CUSTO
+               MOVE VALOR-VENDA TO WS-VALOR-VENDA
+               MOVE WS-QTD-ESTOQUE-TOTAL TO WS-QTD-ESTOQUE
+               DISPLAY WS-PRODUTO
+               ADD 1 TO WS-CONTADOR-ARQUIVO
+               ADD 1 TO WS-TOTAL-BAIXO-ESTOQUE.
+
+       P-PEDIDO-COMPRA-FIM.
+           DISPLAY "Total de " WS-TOTAL-BAIXO-ESTOQUE " itens a repor,
+      -        " agrupados por fornecedor. - Aperte o ENTER para prossegu
+      -        "ir..."
            ACCEPT WS-CODIGO-ESC.
            EXIT.
+
+      ***************************
+      * Rotinas de venda         *
+      ***************************
+       P-VENDA-INTRO.
+           DISPLAY SS-TELA-VENDA
+           ACCEPT SS-TELA-VENDA
+           ACCEPT WS-CODIGO-ESC FROM ESCAPE KEY.
+           IF WS-CODIGO-ESC = 01
+               GO TO P-VENDA-FIM.
+
+           MOVE WS-BUSCA-SKU TO SKU
+           MOVE WS-BUSCA-LOCAL TO LOCAL
+           READ ARQUIVO INTO PRODUTO KEY IS CHAVE-PRODUTO INVALID KEY
+               MOVE "Registro nao encontrado." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-VENDA-FIM.
+
+           PERFORM P-CALC-ESTOQUE-TOTAL
+           IF WS-VENDA-QTD = ZEROS OR
+               WS-VENDA-QTD > WS-QTD-ESTOQUE-TOTAL
+               MOVE "Erro: quantidade invalida ou maior que o estoque."
+                   TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-VENDA-FIM.
+
+           PERFORM P-VENDA-BAIXA-ESTOQUE
+
+           REWRITE PRODUTO INVALID KEY
+               MOVE "Erro ao registrar venda." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-VENDA-FIM.
+
+           PERFORM P-VENDA-GRAVA-TRANSACAO
+
+           MOVE "Venda registrada com sucesso." TO WS-MENSAGEM
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
+
+       P-VENDA-BAIXA-ESTOQUE.
+           MOVE WS-VENDA-QTD TO WS-VENDA-RESTANTE
+           IF WS-VENDA-RESTANTE > QTD-ESTOQUE
+               SUBTRACT QTD-ESTOQUE FROM WS-VENDA-RESTANTE
+               MOVE ZEROS TO QTD-ESTOQUE
+           ELSE
+               SUBTRACT WS-VENDA-RESTANTE FROM QTD-ESTOQUE
+               MOVE ZEROS TO WS-VENDA-RESTANTE
+           END-IF
+
+           PERFORM P-VENDA-BAIXA-LOTE VARYING WS-LOTE-IDX FROM 1 BY 1
+               UNTIL WS-LOTE-IDX > QTD-LOTES-ADICIONAIS OR
+                     WS-VENDA-RESTANTE = ZEROS.
+
+       P-VENDA-BAIXA-LOTE.
+           IF WS-VENDA-RESTANTE > LOTE-QTD-ESTOQUE(WS-LOTE-IDX)
+               SUBTRACT LOTE-QTD-ESTOQUE(WS-LOTE-IDX)
+                   FROM WS-VENDA-RESTANTE
+               MOVE ZEROS TO LOTE-QTD-ESTOQUE(WS-LOTE-IDX)
+           ELSE
+               SUBTRACT WS-VENDA-RESTANTE
+                   FROM LOTE-QTD-ESTOQUE(WS-LOTE-IDX)
+               MOVE ZEROS TO WS-VENDA-RESTANTE.
+
+       P-VENDA-GRAVA-TRANSACAO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE SKU TO VND-SKU
+           MOVE NOME TO VND-NOME
+           MOVE WS-VENDA-QTD TO VND-QTD
+           MOVE VALOR-VENDA TO VND-VALOR-UNITARIO
+           MULTIPLY VALOR-VENDA BY WS-VENDA-QTD GIVING VND-VALOR-TOTAL
+           MOVE WS-DATA-SISTEMA(7:2) TO VND-DIA
+           MOVE WS-DATA-SISTEMA(5:2) TO VND-MES
+           MOVE WS-DATA-SISTEMA(1:4) TO VND-ANO
+           WRITE REG-VENDAS.
+
+       P-VENDA-FIM.
+           EXIT.
+
+      ********************************
+      * Rotinas de exportação em CSV *
+      ********************************
+       P-EXPORT-CSV-INTRO.
+           OPEN OUTPUT EXPORTCSV
+           MOVE ZEROS TO CHAVE-PRODUTO WS-CONTADOR-ARQUIVO
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN CHAVE-PRODUTO
+           PERFORM P-EXPORT-CSV-GRAVA UNTIL WS-CHAVE-EOF-SIM
+           CLOSE EXPORTCSV
+
+           STRING "Exportacao concluida: " DELIMITED BY SIZE
+                 WS-CONTADOR-ARQUIVO DELIMITED BY SIZE
+                 " produtos em BOLINHO.CSV" DELIMITED BY SIZE
+                 INTO WS-MENSAGEM
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM
+
+           GO TO P-EXPORT-CSV-FIM.
+
+       P-EXPORT-CSV-GRAVA.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+           IF WS-CHAVE-EOF-NAO
+               MOVE SPACES TO WS-LINHA-CSV
+               STRING SKU DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   LOCAL DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   CODIGO-BARRAS DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   NOME DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   DIA DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   MES DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   ANO DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   VALOR-CUSTO DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   VALOR-VENDA DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   QTD-ESTOQUE DELIMITED BY SIZE
+                   INTO WS-LINHA-CSV
+               MOVE WS-LINHA-CSV TO REG-EXPORTCSV
+               WRITE REG-EXPORTCSV
+               ADD 1 TO WS-CONTADOR-ARQUIVO.
+
+       P-EXPORT-CSV-FIM.
+           EXIT.
+
       **************************
       * Rotinas de finalização *
       **************************
@@ -559,7 +1222,7 @@
                GO TO P-MENU-PRINCIPAL.
 
        P-FIM-SAIDA.
-           CLOSE ARQUIVO.
+           CLOSE ARQUIVO HISTPRECO VENDAS.
 
        P-FIM-EXIT.
            EXIT PROGRAM.
