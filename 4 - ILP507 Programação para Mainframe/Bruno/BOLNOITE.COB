@@ -0,0 +1,255 @@
+      ****************************************
+      * Authors: Bruno Harnik                *
+      * Date: 2020-05                        *
+      * Purpose: Varredura noturna de        *
+      *          validades do BOLINHO        *
+      * Tectonics: cobc                      *
+      ****************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BOLNOITE.
+           AUTHOR. Bruno Harnik.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO ASSIGN TO DISK
+           ORGANIZATION            IS INDEXED
+           ACCESS MODE             IS DYNAMIC
+           RECORD KEY              IS CHAVE-PRODUTO
+           ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
+           ALTERNATE RECORD KEY    IS FORN-NOME WITH DUPLICATES
+           ALTERNATE RECORD KEY    IS CODIGO-BARRAS WITH DUPLICATES
+           FILE STATUS             IS WS-STATUS-ARQUIVO.
+
+           SELECT RELVALID ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-RELVALID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLINHO.DAT".
+           01 PRODUTO.
+               05 CHAVE-PRODUTO.
+                   10 SKU          PIC 9(04).
+                   10 LOCAL        PIC X(02).
+               05 CODIGO-BARRAS    PIC 9(13).
+               05 NOME             PIC X(30).
+               05 VALIDADE.
+                   10 DIA          PIC 99.
+                   10 MES          PIC 99.
+                   10 ANO          PIC 9(04).
+               05 VALOR-CUSTO      PIC 9(04)V99.
+               05 VALOR-VENDA      PIC 9(04)V99.
+               05 QTD-ESTOQUE      PIC 9(04).
+               05 FORNECEDOR.
+                   10 FORN-NOME            PIC X(25).
+                   10 FORN-TELEFONE.
+                       15 FORN-DDD         PIC 9(03).
+                       15 FORN-NUM-TEL     PIC 9(09).
+                   10 FORN-PRAZO-ENTREGA   PIC 9(02).
+               05 QTD-LOTES-ADICIONAIS     PIC 9(01).
+               05 LOTE-ADICIONAL OCCURS 5 TIMES.
+                   10 LOTE-VALIDADE.
+                       15 LOTE-DIA         PIC 99.
+                       15 LOTE-MES         PIC 99.
+                       15 LOTE-ANO         PIC 9(04).
+                   10 LOTE-QTD-ESTOQUE     PIC 9(04).
+
+       FD RELVALID
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RELVALID.TXT".
+           01 REG-RELVALID                     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           77 WS-STATUS-ARQUIVO            PIC X(02).
+           77 WS-STATUS-RELVALID           PIC X(02).
+           77 WS-LINHA-RELVALID             PIC X(100) VALUE SPACES.
+
+           77 WS-CHAVE-EOF                 PIC X     VALUE "N".
+              88 WS-CHAVE-EOF-SIM                    VALUE "S".
+              88 WS-CHAVE-EOF-NAO                    VALUE "N".
+
+           77 WS-DATA-SISTEMA              PIC 9(08) VALUE ZEROS.
+           77 WS-BUSCA-DIA                 PIC 99    VALUE ZEROS.
+           77 WS-BUSCA-MES                 PIC 99    VALUE ZEROS.
+           77 WS-BUSCA-ANO                 PIC 9999  VALUE ZEROS.
+
+           77 WS-LOTE-IDX                  PIC 9     VALUE ZEROS.
+
+           77 WS-LOTE-CMP-DIA              PIC 99    VALUE ZEROS.
+           77 WS-LOTE-CMP-MES              PIC 99    VALUE ZEROS.
+           77 WS-LOTE-CMP-ANO              PIC 9(04) VALUE ZEROS.
+           77 WS-LOTE-CMP-QTD              PIC 9(04) VALUE ZEROS.
+
+           77 WS-VALOR-TOTAL-CUSTO         PIC 9(07)V99 VALUE ZEROS.
+           77 WS-VALOR-TOTAL-VENDA         PIC 9(07)V99 VALUE ZEROS.
+           77 WS-TOTAL-QTD                 PIC 9(07)    VALUE ZEROS.
+           77 WS-VALOR-AUX                 PIC 9(07)V99 VALUE ZEROS.
+           77 WS-VALOR-AUX-PRINT           PIC Z(07),99 VALUE ZEROS.
+
+           77 WS-CONTADOR-ARQUIVO          PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+      **********************
+      * Rotinas principais *
+      **********************
+       P-INICIO.
+           PERFORM P-ABRE-ARQUIVO
+           PERFORM P-AVA-VALID-NOTURNA THRU P-AVA-VALID-NOTURNA-FIM
+           GO TO P-FIM-SAIDA.
+
+       P-ABRE-ARQUIVO.
+           OPEN INPUT ARQUIVO
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               DISPLAY "Erro na abertura do BOLINHO.DAT: "
+                   WS-STATUS-ARQUIVO
+               GO TO P-FIM-STOP-RUN.
+
+           OPEN OUTPUT RELVALID
+           IF WS-STATUS-RELVALID NOT = "00"
+               DISPLAY "Erro na abertura do relatorio de validades: "
+                   WS-STATUS-RELVALID
+               GO TO P-FIM-STOP-RUN.
+
+      ***************************************************
+      * Varredura de validades sem intervencao de tela   *
+      * (data de corte = data do sistema no dia da       *
+      * execucao do job)                                 *
+      ***************************************************
+       P-AVA-VALID-NOTURNA.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-DATA-SISTEMA(7:2) TO WS-BUSCA-DIA
+           MOVE WS-DATA-SISTEMA(5:2) TO WS-BUSCA-MES
+           MOVE WS-DATA-SISTEMA(1:4) TO WS-BUSCA-ANO
+
+           STRING "Relatorio de validades vencidas - " DELIMITED BY
+                   SIZE
+               WS-BUSCA-DIA DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-BUSCA-MES DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-BUSCA-ANO DELIMITED BY SIZE
+               INTO WS-LINHA-RELVALID
+           MOVE WS-LINHA-RELVALID TO REG-RELVALID
+           WRITE REG-RELVALID
+
+           MOVE ZEROS TO CHAVE-PRODUTO WS-CONTADOR-ARQUIVO
+               WS-VALOR-TOTAL-CUSTO WS-VALOR-TOTAL-VENDA WS-TOTAL-QTD
+               WS-VALOR-AUX
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN CHAVE-PRODUTO
+           PERFORM P-AVA-VALID-NOTURNA-EXIBE UNTIL
+               WS-CHAVE-EOF-SIM.
+
+       P-AVA-VALID-NOTURNA-EXIBE.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+
+           IF WS-CHAVE-EOF-NAO
+               MOVE DIA TO WS-LOTE-CMP-DIA
+               MOVE MES TO WS-LOTE-CMP-MES
+               MOVE ANO TO WS-LOTE-CMP-ANO
+               MOVE QTD-ESTOQUE TO WS-LOTE-CMP-QTD
+               PERFORM P-AVA-VALID-NOTURNA-AVALIA
+
+               PERFORM P-AVA-VALID-NOTURNA-LOTE
+                   VARYING WS-LOTE-IDX FROM 1 BY 1
+                   UNTIL WS-LOTE-IDX > QTD-LOTES-ADICIONAIS.
+
+       P-AVA-VALID-NOTURNA-LOTE.
+           MOVE LOTE-DIA(WS-LOTE-IDX) TO WS-LOTE-CMP-DIA
+           MOVE LOTE-MES(WS-LOTE-IDX) TO WS-LOTE-CMP-MES
+           MOVE LOTE-ANO(WS-LOTE-IDX) TO WS-LOTE-CMP-ANO
+           MOVE LOTE-QTD-ESTOQUE(WS-LOTE-IDX) TO WS-LOTE-CMP-QTD
+           PERFORM P-AVA-VALID-NOTURNA-AVALIA.
+
+       P-AVA-VALID-NOTURNA-AVALIA.
+           IF ((WS-BUSCA-ANO = WS-LOTE-CMP-ANO AND
+                WS-BUSCA-MES = WS-LOTE-CMP-MES AND
+                (WS-BUSCA-DIA > WS-LOTE-CMP-DIA OR
+                 WS-BUSCA-DIA = WS-LOTE-CMP-DIA))
+               OR
+               (WS-BUSCA-ANO = WS-LOTE-CMP-ANO AND
+                WS-BUSCA-MES > WS-LOTE-CMP-MES)
+               OR
+               WS-BUSCA-ANO > WS-LOTE-CMP-ANO)
+
+               MOVE SPACES TO WS-LINHA-RELVALID
+               STRING "SKU " DELIMITED BY SIZE
+                   SKU DELIMITED BY SIZE
+                   " Loc " DELIMITED BY SIZE
+                   LOCAL DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   NOME DELIMITED BY SIZE
+                   " venceu em " DELIMITED BY SIZE
+                   WS-LOTE-CMP-DIA DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-LOTE-CMP-MES DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-LOTE-CMP-ANO DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   WS-LOTE-CMP-QTD DELIMITED BY SIZE
+                   " unidades" DELIMITED BY SIZE
+                   INTO WS-LINHA-RELVALID
+               MOVE WS-LINHA-RELVALID TO REG-RELVALID
+               WRITE REG-RELVALID
+
+               MULTIPLY VALOR-CUSTO BY WS-LOTE-CMP-QTD GIVING
+               WS-VALOR-AUX
+               ADD WS-VALOR-AUX TO WS-VALOR-TOTAL-CUSTO
+
+               MULTIPLY VALOR-VENDA BY WS-LOTE-CMP-QTD GIVING
+               WS-VALOR-AUX
+               ADD WS-VALOR-AUX TO WS-VALOR-TOTAL-VENDA
+
+               ADD WS-LOTE-CMP-QTD TO WS-TOTAL-QTD
+               ADD 1 TO WS-CONTADOR-ARQUIVO.
+
+       P-AVA-VALID-NOTURNA-FIM.
+           MOVE WS-VALOR-TOTAL-CUSTO TO WS-VALOR-AUX-PRINT
+           MOVE SPACES TO WS-LINHA-RELVALID
+           STRING "Perda de custo: R$" DELIMITED BY SIZE
+               WS-VALOR-AUX-PRINT DELIMITED BY SIZE
+               INTO WS-LINHA-RELVALID
+           MOVE WS-LINHA-RELVALID TO REG-RELVALID
+           WRITE REG-RELVALID
+
+           MOVE WS-VALOR-TOTAL-VENDA TO WS-VALOR-AUX-PRINT
+           MOVE SPACES TO WS-LINHA-RELVALID
+           STRING "Perda de venda: R$" DELIMITED BY SIZE
+               WS-VALOR-AUX-PRINT DELIMITED BY SIZE
+               INTO WS-LINHA-RELVALID
+           MOVE WS-LINHA-RELVALID TO REG-RELVALID
+           WRITE REG-RELVALID
+
+           SUBTRACT WS-VALOR-TOTAL-CUSTO FROM WS-VALOR-TOTAL-VENDA
+               GIVING WS-VALOR-AUX
+           MOVE WS-VALOR-AUX TO WS-VALOR-AUX-PRINT
+           MOVE SPACES TO WS-LINHA-RELVALID
+           STRING "Perda de lucro: R$" DELIMITED BY SIZE
+               WS-VALOR-AUX-PRINT DELIMITED BY SIZE
+               INTO WS-LINHA-RELVALID
+           MOVE WS-LINHA-RELVALID TO REG-RELVALID
+           WRITE REG-RELVALID
+
+           MOVE SPACES TO WS-LINHA-RELVALID
+           STRING "Total de " DELIMITED BY SIZE
+               WS-CONTADOR-ARQUIVO DELIMITED BY SIZE
+               " lotes vencidos, " DELIMITED BY SIZE
+               WS-TOTAL-QTD DELIMITED BY SIZE
+               " unidades!" DELIMITED BY SIZE
+               INTO WS-LINHA-RELVALID
+           MOVE WS-LINHA-RELVALID TO REG-RELVALID
+           WRITE REG-RELVALID.
+
+      *----------------------Parágrafos de Saída
+       P-FIM-SAIDA.
+           CLOSE ARQUIVO RELVALID.
+       P-FIM-STOP-RUN.
+           STOP RUN.
