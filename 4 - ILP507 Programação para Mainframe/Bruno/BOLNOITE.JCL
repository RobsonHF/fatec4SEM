@@ -0,0 +1,13 @@
+//BOLNOITE JOB (ACCT),'VALIDADES NOTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Executa o BOLNOITE ao final do expediente para varrer o      *
+//* estoque do BOLINHO em busca de produtos vencidos, sem que    *
+//* haja um terminal disponivel para confirmar a data de corte.  *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=BOLNOITE
+//BOLINHO  DD DSN=PROD.BRUNO.BOLINHO.DAT,DISP=SHR
+//RELVALID DD DSN=PROD.BRUNO.RELVALID.TXT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
