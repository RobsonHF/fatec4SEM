@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-           PROGRAM-ID BOMBOM.
+           PROGRAM-ID. BOMBOM.
            AUTHOR. Bruno Harnik.
 
        ENVIRONMENT DIVISION.
@@ -37,7 +37,36 @@
            77 WS-TEMPORIZADOR          PIC 9(04).
            77 WS-CODIGO-ESC            PIC X(02).
 
+           77 WS-BUSCA-SKU             PIC 9(04) VALUE ZEROS.
+           77 WS-CONTADOR-ARQUIVO      PIC 9(04) VALUE ZEROS.
+           77 WS-ITENS-POR-PAGINA      PIC 9(02) VALUE 5.
+           77 WS-DIVISAO-CONTADOR      PIC 9(02) VALUE ZEROS.
+           77 WS-RESTO-CONTADOR        PIC 9(02) VALUE ZEROS.
+           77 WS-CHAVE-VALIDA-FORM     PIC X(01) VALUE "S".
+
+           77 WS-LUCRO                 PIC S9(04)V99 VALUE ZEROS.
+           77 WS-LUCRO-PRINT           PIC -(04)9,99 VALUE ZEROS.
+           77 WS-MARGEM-PCT            PIC S9(03)V99 VALUE ZEROS.
+           77 WS-MARGEM-PCT-PRINT      PIC -(03)9,99 VALUE ZEROS.
+           77 WS-TOTAL-GASTO           PIC 9(07)V99 VALUE ZEROS.
+           77 WS-TOTAL-VENDA           PIC 9(07)V99 VALUE ZEROS.
+           77 WS-TOTAL-LUCRO           PIC S9(07)V99 VALUE ZEROS.
+           77 WS-TOTAL-LUCRO-PRINT     PIC -(07)9,99 VALUE ZEROS.
+           77 WS-MARGEM-MEDIA          PIC S9(03)V99 VALUE ZEROS.
+           77 WS-MARGEM-MEDIA-PRINT    PIC -(03)9,99 VALUE ZEROS.
+
+           77 WS-BUSCA-DIA             PIC 99 VALUE ZEROS.
+           77 WS-BUSCA-MES             PIC 99 VALUE ZEROS.
+           77 WS-BUSCA-ANO             PIC 99 VALUE ZEROS.
+
+           01 WS-CHAVE-EOF             PIC X(01) VALUE "N".
+               88 WS-CHAVE-EOF-SIM     VALUE "S".
+               88 WS-CHAVE-EOF-NAO     VALUE "N".
+
        SCREEN SECTION.
+       01 BLANK-SCREEN.
+           05 BLANK SCREEN.
+
        01 SS-TELA-MENSAGEM.
            05 BLANK SCREEN BACKGROUND-COLOR 04 FOREGROUND-COLOR 14.
            05 PIC X(40) FROM WS-MENSAGEM LINE 12 COLUMN 20.
@@ -53,11 +82,55 @@
            05 VALUE "ista completa de produtos"    LINE 08 COLUMN 21.
            05 VALUE "D" FOREGROUND-COLOR 14        LINE 09 COLUMN 20.
            05 VALUE "eletar produto"               LINE 09 COLUMN 21.
+           05 VALUE "M" FOREGROUND-COLOR 14        LINE 11 COLUMN 20.
+           05 VALUE "argem de lucro dos produtos"  LINE 11 COLUMN 21.
+           05 VALUE "V" FOREGROUND-COLOR 14        LINE 12 COLUMN 20.
+           05 VALUE "encidos ou a vencer"          LINE 12 COLUMN 21.
            05 VALUE "F" FOREGROUND-COLOR 14        LINE 13 COLUMN 20.
            05 VALUE "inalizar programa"            LINE 13 COLUMN 21.
            05 INPUT-MENU   PIC X TO WS-CODIGO-ESC
                           FOREGROUND-COLOR 14 LINE 15 COLUMN 60 AUTO.
 
+       01 SS-TELA-CADASTRO.
+           05 BLANK SCREEN BACKGROUND-COLOR 02 FOREGROUND-COLOR 15.
+           05 VALUE "Cadastro de produtos"
+                             FOREGROUND-COLOR 10 LINE 03 COLUMN 20.
+           05 VALUE "Nome do produto:"          LINE 06 COLUMN 20.
+           05 PIC X(30) FROM NOME TO NOME       LINE 06 COLUMN 45.
+           05 VALUE "Data de validade:"         LINE 08 COLUMN 20.
+           05 PIC 99 FROM DIA TO DIA            LINE 08 COLUMN 45.
+           05 VALUE "/"                         LINE 08 COLUMN 47.
+           05 PIC 99 FROM MES TO MES            LINE 08 COLUMN 48.
+           05 VALUE "/"                         LINE 08 COLUMN 50.
+           05 PIC 99 FROM ANO TO ANO            LINE 08 COLUMN 51.
+           05 VALUE "DD MM AA"
+                             FOREGROUND-COLOR 07 LINE 09 COLUMN 45.
+           05 VALUE "Valor de custo: R$"        LINE 11 COLUMN 20.
+           05 PIC 9(04)V99 FROM VALOR-GASTO TO VALOR-GASTO
+                                                 LINE 11 COLUMN 45.
+           05 VALUE "Valor de venda: R$"        LINE 13 COLUMN 20.
+           05 PIC 9(04)V99 FROM VALOR-VENDA TO VALOR-VENDA
+                                                 LINE 13 COLUMN 45.
+
+       01 SS-TELA-BUSCA-SKU.
+           05 BLANK SCREEN BACKGROUND-COLOR 06 FOREGROUND-COLOR 15.
+           05 VALUE "Digite o SKU do produto:"  LINE 13 COLUMN 20.
+           05 INPUT-BUSCA-SKU PIC 9(04) TO WS-BUSCA-SKU
+                                                 LINE 13 COLUMN 50.
+
+       01 SS-TELA-BUSCA-VALIDADE.
+           05 BLANK SCREEN BACKGROUND-COLOR 06 FOREGROUND-COLOR 15.
+           05 VALUE "Digite a data limite de validade (DD/MM/AA):"
+                                                 LINE 13 COLUMN 15.
+           05 INPUT-BUSCA-DIA PIC 99 TO WS-BUSCA-DIA
+                                                 LINE 13 COLUMN 62.
+           05 VALUE "/"                         LINE 13 COLUMN 64.
+           05 INPUT-BUSCA-MES PIC 99 TO WS-BUSCA-MES
+                                                 LINE 13 COLUMN 65.
+           05 VALUE "/"                         LINE 13 COLUMN 67.
+           05 INPUT-BUSCA-ANO PIC 99 TO WS-BUSCA-ANO
+                                                 LINE 13 COLUMN 68.
+
 
        PROCEDURE DIVISION.
        P-INICIO.
@@ -79,13 +152,273 @@
        P-MENU-PRINCIPAL.
            DISPLAY SS-TELA-MENU
            ACCEPT SS-TELA-MENU
-           IF WS-CODIGO-ESC = "F" OR "f"
+           IF WS-CODIGO-ESC = "C" OR "c"
+               PERFORM P-CAD-ZERA-VARS THRU P-CAD-FIM
+               GO TO P-MENU-PRINCIPAL
+
+           ELSE IF WS-CODIGO-ESC = "L" OR "l"
+               PERFORM P-LISTAR-INTRO THRU P-LISTAR-FIM
+               GO TO P-MENU-PRINCIPAL
+
+           ELSE IF WS-CODIGO-ESC = "D" OR "d"
+               PERFORM P-DEL-INTRO THRU P-DEL-FIM
+               GO TO P-MENU-PRINCIPAL
+
+           ELSE IF WS-CODIGO-ESC = "M" OR "m"
+               PERFORM P-MARGEM-INTRO THRU P-MARGEM-FIM
+               GO TO P-MENU-PRINCIPAL
+
+           ELSE IF WS-CODIGO-ESC = "V" OR "v"
+               PERFORM P-VENCE-INTRO THRU P-VENCE-FIM
+               GO TO P-MENU-PRINCIPAL
+
+           ELSE IF WS-CODIGO-ESC = "F" OR "f"
                GO TO P-FIM-SAIDA
+
            ELSE
                MOVE "Opcao invalida!" TO WS-MENSAGEM
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
                GO TO P-MENU-PRINCIPAL.
-       
+
+      ***********************
+      * Rotinas de cadastro *
+      ***********************
+       P-CAD-ZERA-VARS.
+           MOVE ZEROS TO SKU WS-CONTADOR-ARQUIVO
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN SKU
+           PERFORM P-LER-E-COMPUTAR UNTIL WS-CHAVE-EOF-SIM
+           MOVE SPACES TO NOME
+           MOVE ZEROS TO DIA MES ANO VALOR-GASTO VALOR-VENDA.
+
+       P-LER-E-COMPUTAR.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+
+       P-CAD-DISPLAY.
+           DISPLAY SS-TELA-CADASTRO
+           ACCEPT SS-TELA-CADASTRO
+           PERFORM P-VALIDA-FORM
+           IF WS-CHAVE-VALIDA-FORM = "N"
+               GO TO P-CAD-DISPLAY.
+
+       P-CAD-GRAVA.
+           ADD 1 TO SKU
+           WRITE PRODUTO INVALID KEY
+               MOVE "Erro ao gravar." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-CAD-FIM.
+
+       P-CAD-MSG-SUCESSO.
+           MOVE "Produto cadastrado com sucesso." TO WS-MENSAGEM
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
+
+       P-CAD-FIM.
+           EXIT.
+
+      ************************
+      * Rotinas de validação *
+      ************************
+       P-VALIDA-FORM.
+           MOVE "S" TO WS-CHAVE-VALIDA-FORM
+
+           IF NOME EQUAL SPACES
+               MOVE "Erro: preencha o nome do produto." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDA-FORM.
+
+           IF DIA EQUAL ZEROS
+               MOVE "Erro: preencha o dia de validade." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDA-FORM.
+
+           IF MES EQUAL ZEROS
+               MOVE "Erro: preencha o mes de validade." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDA-FORM.
+
+           IF ANO EQUAL ZEROS
+               MOVE "Erro: preencha o ano de validade." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDA-FORM.
+
+           IF MES > 12
+               MOVE "Erro: o ano tem no maximo 12 meses." TO
+                   WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDA-FORM.
+
+           IF DIA > 31
+               MOVE "Erro: dia de validade invalido." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDA-FORM.
+
+           IF VALOR-GASTO EQUAL ZEROS
+               MOVE "Erro: preencha o valor de custo." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDA-FORM.
+
+           IF VALOR-VENDA EQUAL ZEROS
+               MOVE "Erro: preencha o valor de venda." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               MOVE "N" TO WS-CHAVE-VALIDA-FORM.
+
+      **********************
+      * Rotinas de listagem *
+      **********************
+       P-LISTAR-INTRO.
+           DISPLAY BLANK-SCREEN
+           MOVE ZEROS TO SKU WS-CONTADOR-ARQUIVO
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN SKU
+           PERFORM P-LISTAR-EXIBE UNTIL WS-CHAVE-EOF-SIM
+           DISPLAY "Tecle ENTER para prosseguir..."
+           ACCEPT WS-CODIGO-ESC.
+
+       P-LISTAR-EXIBE.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+           IF WS-CHAVE-EOF-NAO
+               DISPLAY PRODUTO
+               ADD 1 TO WS-CONTADOR-ARQUIVO
+               DIVIDE WS-CONTADOR-ARQUIVO BY WS-ITENS-POR-PAGINA
+                   GIVING WS-DIVISAO-CONTADOR
+                   REMAINDER WS-RESTO-CONTADOR
+               IF WS-CONTADOR-ARQUIVO > 4
+               IF WS-RESTO-CONTADOR = 0
+                   DISPLAY "Pressione ENTER para a pagina seguinte."
+                   ACCEPT WS-CODIGO-ESC.
+
+       P-LISTAR-FIM.
+           MOVE ZEROS TO WS-CONTADOR-ARQUIVO
+           MOVE "N" TO WS-CHAVE-EOF
+           EXIT.
+
+      **********************
+      * Rotinas de remoção *
+      **********************
+       P-DEL-INTRO.
+           DISPLAY SS-TELA-BUSCA-SKU
+           ACCEPT SS-TELA-BUSCA-SKU
+           MOVE WS-BUSCA-SKU TO SKU
+           DELETE ARQUIVO RECORD INVALID KEY
+               MOVE "Registro nao encontrado." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-DEL-FIM.
+
+           MOVE "Produto removido com sucesso." TO WS-MENSAGEM
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
+
+       P-DEL-FIM.
+           EXIT.
+
+      ****************************************
+      * Rotinas de margem de lucro dos        *
+      * produtos (custo x venda)              *
+      ****************************************
+       P-MARGEM-INTRO.
+           DISPLAY BLANK-SCREEN
+           MOVE ZEROS TO SKU WS-TOTAL-GASTO WS-TOTAL-VENDA
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN SKU
+           PERFORM P-MARGEM-EXIBE UNTIL WS-CHAVE-EOF-SIM
+           GO TO P-MARGEM-TOTAIS.
+
+       P-MARGEM-EXIBE.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+           IF WS-CHAVE-EOF-NAO
+               SUBTRACT VALOR-GASTO FROM VALOR-VENDA GIVING WS-LUCRO
+               DIVIDE WS-LUCRO BY VALOR-GASTO GIVING WS-MARGEM-PCT
+               MULTIPLY WS-MARGEM-PCT BY 100 GIVING WS-MARGEM-PCT
+
+               MOVE WS-LUCRO TO WS-LUCRO-PRINT
+               MOVE WS-MARGEM-PCT TO WS-MARGEM-PCT-PRINT
+               DISPLAY SKU " " NOME " lucro R$" WS-LUCRO-PRINT
+                   " margem " WS-MARGEM-PCT-PRINT "%"
+
+               ADD VALOR-GASTO TO WS-TOTAL-GASTO
+               ADD VALOR-VENDA TO WS-TOTAL-VENDA.
+
+       P-MARGEM-TOTAIS.
+           SUBTRACT WS-TOTAL-GASTO FROM WS-TOTAL-VENDA
+               GIVING WS-TOTAL-LUCRO
+           MOVE WS-TOTAL-LUCRO TO WS-TOTAL-LUCRO-PRINT
+           DISPLAY "Lucro total projetado: R$" WS-TOTAL-LUCRO-PRINT
+
+           IF WS-TOTAL-GASTO NOT = ZEROS
+               DIVIDE WS-TOTAL-LUCRO BY WS-TOTAL-GASTO
+                   GIVING WS-MARGEM-MEDIA
+               MULTIPLY WS-MARGEM-MEDIA BY 100 GIVING WS-MARGEM-MEDIA
+               MOVE WS-MARGEM-MEDIA TO WS-MARGEM-MEDIA-PRINT
+               DISPLAY "Margem media da bomboniere: "
+                   WS-MARGEM-MEDIA-PRINT "%".
+
+           DISPLAY "Tecle ENTER para prosseguir..."
+           ACCEPT WS-CODIGO-ESC.
+
+       P-MARGEM-FIM.
+           MOVE ZEROS TO WS-TOTAL-GASTO WS-TOTAL-VENDA
+           MOVE "N" TO WS-CHAVE-EOF
+           EXIT.
+
+      ****************************************
+      * Rotinas de produtos vencidos          *
+      * ou a vencer até uma data limite       *
+      ****************************************
+       P-VENCE-INTRO.
+           DISPLAY SS-TELA-BUSCA-VALIDADE
+           ACCEPT SS-TELA-BUSCA-VALIDADE
+
+           DISPLAY BLANK-SCREEN
+           MOVE ZEROS TO SKU WS-CONTADOR-ARQUIVO
+               WS-TOTAL-GASTO WS-TOTAL-VENDA
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN SKU
+           PERFORM P-VENCE-EXIBE UNTIL WS-CHAVE-EOF-SIM
+           GO TO P-VENCE-TOTAIS.
+
+       P-VENCE-EXIBE.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+           IF WS-CHAVE-EOF-NAO
+               IF ((WS-BUSCA-ANO = ANO AND WS-BUSCA-MES = MES AND
+                    (WS-BUSCA-DIA > DIA OR WS-BUSCA-DIA = DIA))
+                   OR
+                   (WS-BUSCA-ANO = ANO AND WS-BUSCA-MES > MES)
+                   OR
+                   WS-BUSCA-ANO > ANO)
+
+                   DISPLAY PRODUTO
+                   ADD 1 TO WS-CONTADOR-ARQUIVO
+                   ADD VALOR-GASTO TO WS-TOTAL-GASTO
+                   ADD VALOR-VENDA TO WS-TOTAL-VENDA
+
+                   DIVIDE WS-CONTADOR-ARQUIVO BY WS-ITENS-POR-PAGINA
+                       GIVING WS-DIVISAO-CONTADOR
+                       REMAINDER WS-RESTO-CONTADOR
+                   IF WS-CONTADOR-ARQUIVO > 4
+                   IF WS-RESTO-CONTADOR = 0
+                       DISPLAY "Pressione ENTER para a pagina seguinte."
+                       ACCEPT WS-CODIGO-ESC.
+
+       P-VENCE-TOTAIS.
+           DISPLAY "Total de produtos vencidos ou a vencer: "
+               WS-CONTADOR-ARQUIVO
+
+           MOVE WS-TOTAL-GASTO TO WS-TOTAL-LUCRO-PRINT
+           DISPLAY "Perda de custo: R$" WS-TOTAL-LUCRO-PRINT
+           MOVE WS-TOTAL-VENDA TO WS-TOTAL-LUCRO-PRINT
+           DISPLAY "Perda de venda: R$" WS-TOTAL-LUCRO-PRINT
+
+           DISPLAY "Tecle ENTER para prosseguir..."
+           ACCEPT WS-CODIGO-ESC.
+
+       P-VENCE-FIM.
+           MOVE ZEROS TO WS-CONTADOR-ARQUIVO
+               WS-TOTAL-GASTO WS-TOTAL-VENDA
+           MOVE "N" TO WS-CHAVE-EOF
+           EXIT.
 
       *----------------------Parágrafos de Mensagens
        P-MSG-ZERA.
