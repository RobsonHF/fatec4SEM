@@ -21,16 +21,21 @@
            ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
            FILE STATUS     IS STATUS-ARQUIVO.
 
+           SELECT RELALUNOS ASSIGN TO DISK
+           ORGANIZATION    IS LINE SEQUENTIAL
+           FILE STATUS     IS STATUS-RELALUNOS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQUIVO
            LABEL RECORDS ARE STANDARD
            VALUE OF FILE-ID IS "CADALUNO.DAT".
-       
+
        01 REGALUNO.
            05 RA               PIC 9(06).
            05 NOME             PIC X(30).
            05 CPF              PIC 9(11).
+           05 CPF-DIGITOS REDEFINES CPF OCCURS 11 TIMES PIC 9(01).
            05 RG               PIC X(12).
            05 DATA-NASCIMENTO.
                10 DIA          PIC 9(02).
@@ -50,18 +55,43 @@
            05 TELEFONE.
                10 DDD          PIC 9(03).
                10 NUM-TEL      PIC 9(09).
-       
+
+       FD RELALUNOS
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADALUNO.LST".
+           01 REG-RELALUNOS                    PIC X(100).
+
       *************************
       * VARIÁVEIS DE TRABALHO *
       *************************
        WORKING-STORAGE SECTION.
        
        77 STATUS-ARQUIVO       PIC X(02).
+       77 STATUS-RELALUNOS     PIC X(02).
+       77 LINHA-RELALUNOS      PIC X(100) VALUE SPACES.
        77 MENSAGEM             PIC X(48) VALUE SPACES.
        77 TEMPORIZADOR         PIC 9(06) VALUE ZEROS.
        77 MENU-OPCAO           PIC X(01) VALUE SPACES.
        77 CODIGO-ESC           PIC 9(02) VALUE ZEROS.
        77 RA-BUSCA             PIC 9(06) VALUE ZEROS.
+       77 NOME-BUSCA           PIC X(30) VALUE SPACES.
+       77 CPF-I                PIC 9(02) VALUE ZEROS.
+       77 CPF-SOMA             PIC 9(04) VALUE ZEROS.
+       77 CPF-AUX              PIC 9(05) VALUE ZEROS.
+       77 CPF-QUOC             PIC 9(03) VALUE ZEROS.
+       77 CPF-RESTO            PIC 9(02) VALUE ZEROS.
+       77 CPF-DV1              PIC 9(01) VALUE ZEROS.
+       77 CPF-DV2              PIC 9(01) VALUE ZEROS.
+       77 RA-SALVA              PIC 9(06) VALUE ZEROS.
+       77 CPF-NOVO              PIC 9(11) VALUE ZEROS.
+
+       01 CPF-VALIDO-FLAG              PIC X(01) VALUE "N".
+           88 CPF-VALIDO-SIM           VALUE "S".
+           88 CPF-VALIDO-NAO           VALUE "N".
+
+       01 CPF-DUPLICADO-FLAG           PIC X(01) VALUE "N".
+           88 CPF-DUPLICADO-SIM        VALUE "S".
+           88 CPF-DUPLICADO-NAO        VALUE "N".
 
        01 CONTADORES.
            05 CONTADOR-ARQUIVO           PIC 9(4) VALUE ZEROS.
@@ -78,150 +108,178 @@
       *********
        SCREEN SECTION.
        01 BLANK-SCREEN.
-           05. BLANK SCREEN.
+            05 BLANK SCREEN.
 
        01 TELA-MENSAGENS.
-        05. VALUE "***************************************************"
+         05 VALUE "***************************************************"
          BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 10 COLUMN 16.
-        05. VALUE "*                                                 *"
+         05 VALUE "*                                                 *"
          BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 11 COLUMN 16.
-        05. VALUE "*"
+         05 VALUE "*"
          BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 12 COLUMN 16.
-        05. PIC X(48) FROM MENSAGEM
+         05 PIC X(48) FROM MENSAGEM
          BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 12 COLUMN 17.
-        05. VALUE "*"
+         05 VALUE "*"
          BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 12 COLUMN 66.
-        05. VALUE "*                                                 *"
+         05 VALUE "*                                                 *"
          BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 13 COLUMN 16.
-        05. VALUE "***************************************************"
+         05 VALUE "***************************************************"
          BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 14 COLUMN 16.
 
        01 TELA-MENU-PRINCIPAL.
-        05. VALUE "Cadastro de alunos"
+         05 VALUE "Cadastro de alunos"
             FOREGROUND-COLOR 10 LINE 04 COLUMN 16.
-        05. VALUE "Digite uma letra destacada:"
+         05 VALUE "Digite uma letra destacada:"
             FOREGROUND-COLOR 14 LINE 06 COLUMN 16.
-        05. VALUE "C"
+         05 VALUE "C"
             FOREGROUND-COLOR 10 LINE 08 COLUMN 16.
-        05. VALUE "adastrar um aluno"
+         05 VALUE "adastrar um aluno"
             FOREGROUND-COLOR 15 LINE 08 COLUMN 17.
-        05. VALUE "D"
+         05 VALUE "D"
             FOREGROUND-COLOR 13 LINE 10 COLUMN 16.
-        05. VALUE "eletar aluno por RA"
+         05 VALUE "eletar aluno por RA"
             FOREGROUND-COLOR 15 LINE 10 COLUMN 17.
-        05. VALUE "L"
+         05 VALUE "L"
             FOREGROUND-COLOR 14 LINE 12 COLUMN 16.
-        05. VALUE "ista completa de alunos"
+         05 VALUE "ista completa de alunos"
             FOREGROUND-COLOR 15 LINE 12 COLUMN 17.
-        05. VALUE "F"
-            FOREGROUND-COLOR 12 LINE 14 COLUMN 16.
-        05. VALUE "inalizar o programa"
+         05 VALUE "A"
+            FOREGROUND-COLOR 11 LINE 14 COLUMN 16.
+         05 VALUE "tualizar aluno por RA"
             FOREGROUND-COLOR 15 LINE 14 COLUMN 17.
-        05. MENU-INPUT         PIC X(01) TO MENU-OPCAO
-            FOREGROUND-COLOR 14 LINE 16 COLUMN 16 AUTO.
+         05 VALUE "B"
+            FOREGROUND-COLOR 11 LINE 16 COLUMN 16.
+         05 VALUE "uscar aluno por nome"
+            FOREGROUND-COLOR 15 LINE 16 COLUMN 17.
+         05 VALUE "I"
+            FOREGROUND-COLOR 11 LINE 18 COLUMN 16.
+         05 VALUE "mprimir lista de alunos"
+            FOREGROUND-COLOR 15 LINE 18 COLUMN 17.
+         05 VALUE "F"
+            FOREGROUND-COLOR 12 LINE 20 COLUMN 16.
+         05 VALUE "inalizar o programa"
+            FOREGROUND-COLOR 15 LINE 20 COLUMN 17.
+         05 MENU-INPUT         PIC X(01) TO MENU-OPCAO
+            FOREGROUND-COLOR 14 LINE 22 COLUMN 16 AUTO.
        
        01 TELA-QUER-SAIR.
-        05. VALUE "Deseja realmente sair?"
+         05 VALUE "Deseja realmente sair?"
             FOREGROUND-COLOR 14 LINE 06 COLUMN 16.
-        05. VALUE "Enter ou Tab - "
+         05 VALUE "Enter ou Tab - "
             FOREGROUND-COLOR 08 LINE 08 COLUMN 16.
-        05. VALUE "Cancelar"
+         05 VALUE "Cancelar"
             FOREGROUND-COLOR 14 LINE 08 COLUMN 31.
-        05. VALUE "ESC - "
+         05 VALUE "ESC - "
             FOREGROUND-COLOR 12 LINE 09 COLUMN 16.
-        05. VALUE "Sair"
+         05 VALUE "Sair"
             FOREGROUND-COLOR 15 LINE 09 COLUMN 22.
-        05. SAIDA-INPUT         PIC X(02) TO CODIGO-ESC
+         05 SAIDA-INPUT         PIC X(02) TO CODIGO-ESC
             FOREGROUND-COLOR 14 LINE 15 COLUMN 16 AUTO.
 
        01 TELA-CADASTRO.
-        05. VALUE "Cadastrar aluno"
+         05 VALUE "Cadastrar aluno"
             FOREGROUND-COLOR 10 LINE 01 COLUMN 01.
-        05. VALUE "              Nome"
+         05 VALUE "              Nome"
             FOREGROUND-COLOR 15 LINE 03 COLUMN 06.
-        05. INPUT-NOME         PIC X(30) TO NOME
+         05 INPUT-NOME         PIC X(30) TO NOME
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 03 COLUMN 26.
-        05. VALUE "               CPF"
+         05 VALUE "               CPF"
             FOREGROUND-COLOR 15 LINE 05 COLUMN 06.
-        05. INPUT-CPF          PIC 9(11) TO CPF
+         05 INPUT-CPF          PIC 9(11) TO CPF
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 05 COLUMN 26.
-        05. VALUE "                RG"
+         05 VALUE "                RG"
             FOREGROUND-COLOR 15 LINE 07 COLUMN 06.
-        05. INPUT-RG           PIC X(12) TO RG
+         05 INPUT-RG           PIC X(12) TO RG
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 07 COLUMN 26.
-        05. VALUE "Data de nascimento"
+         05 VALUE "Data de nascimento"
             FOREGROUND-COLOR 15 LINE 09 COLUMN 06.
-        05. VALUE "Dia"
+         05 VALUE "Dia"
             FOREGROUND-COLOR 03 LINE 08 COLUMN 26.
-        05. INPUT-NASC-DIA     PIC 9(02) TO DIA
+         05 INPUT-NASC-DIA     PIC 9(02) TO DIA
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 09 COLUMN 26.
-        05. VALUE "Mes"
+         05 VALUE "Mes"
             FOREGROUND-COLOR 03 LINE 08 COLUMN 30.
-        05. INPUT-NASC-MES     PIC 9(02) TO MES
+         05 INPUT-NASC-MES     PIC 9(02) TO MES
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 09 COLUMN 30.
-        05. VALUE "Ano"
+         05 VALUE "Ano"
             FOREGROUND-COLOR 03 LINE 08 COLUMN 34.
-        05. INPUT-NASC-ANO     PIC 9(04) TO ANO
+         05 INPUT-NASC-ANO     PIC 9(04) TO ANO
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 09 COLUMN 34.
-        05. VALUE "      Naturalidade"
+         05 VALUE "      Naturalidade"
             FOREGROUND-COLOR 15 LINE 11 COLUMN 06.
-        05. INPUT-NATURALIDADE PIC X(20) TO NATURALIDADE
+         05 INPUT-NATURALIDADE PIC X(20) TO NATURALIDADE
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 11 COLUMN 26.
-        05. VALUE "     Nacionalidade"
+         05 VALUE "     Nacionalidade"
             FOREGROUND-COLOR 15 LINE 13 COLUMN 06.
-        05. INPUT-NACIONALIDADE PIC X(20) TO NACIONALIDADE
+         05 INPUT-NACIONALIDADE PIC X(20) TO NACIONALIDADE
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 13 COLUMN 26.
-        05. VALUE "          Endereco"
+         05 VALUE "          Endereco"
             FOREGROUND-COLOR 15 LINE 15 COLUMN 06.
-        05. VALUE "Logradouro"
+         05 VALUE "Logradouro"
             FOREGROUND-COLOR 03 LINE 14 COLUMN 26.
-        05. INPUT-LOGRADOURO PIC X(30) TO LOGRADOURO
+         05 INPUT-LOGRADOURO PIC X(30) TO LOGRADOURO
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 15 COLUMN 26.
-        05. VALUE "Num."
+         05 VALUE "Num."
             FOREGROUND-COLOR 03 LINE 14 COLUMN 57.
-        05. INPUT-NUM-CASA PIC 9(05) TO NUM-CASA
+         05 INPUT-NUM-CASA PIC 9(05) TO NUM-CASA
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 15 COLUMN 57.
-        05. VALUE "Complemento"
+         05 VALUE "Complemento"
             FOREGROUND-COLOR 03 LINE 14 COLUMN 63.
-        05. INPUT-COMPLEMENTO PIC X(12) TO COMPLEMENTO
+         05 INPUT-COMPLEMENTO PIC X(12) TO COMPLEMENTO
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 15 COLUMN 63.
-        05. VALUE "Bairro"
+         05 VALUE "Bairro"
             FOREGROUND-COLOR 03 LINE 16 COLUMN 26.
-        05. INPUT-BAIRRO PIC X(20) TO BAIRRO
+         05 INPUT-BAIRRO PIC X(20) TO BAIRRO
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 17 COLUMN 26.
-        05. VALUE "Cidade"
+         05 VALUE "Cidade"
             FOREGROUND-COLOR 03 LINE 16 COLUMN 47.
-        05. INPUT-CIDADE PIC X(20) TO CIDADE
+         05 INPUT-CIDADE PIC X(20) TO CIDADE
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 17 COLUMN 47.
-        05. VALUE "Estado"
+         05 VALUE "Estado"
             FOREGROUND-COLOR 03 LINE 16 COLUMN 68.
-        05. INPUT-ESTADO PIC X(2) TO ESTADO
+         05 INPUT-ESTADO PIC X(2) TO ESTADO
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 17 COLUMN 68.
-        05. VALUE "CEP"
+         05 VALUE "CEP"
             FOREGROUND-COLOR 03 LINE 18 COLUMN 26.
-        05. INPUT-CEP PIC X(09) TO CEP
+         05 INPUT-CEP PIC X(09) TO CEP
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 19 COLUMN 26.
-        05. VALUE "             Email"
+         05 VALUE "             Email"
             FOREGROUND-COLOR 15 LINE 21 COLUMN 06.
-        05. INPUT-EMAIL PIC X(30) TO EMAIL
+         05 INPUT-EMAIL PIC X(30) TO EMAIL
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 21 COLUMN 26.
-        05. VALUE "          Telefone"
+         05 VALUE "          Telefone"
             FOREGROUND-COLOR 15 LINE 23 COLUMN 03.
-        05. VALUE "DDD"
+         05 VALUE "DDD"
             FOREGROUND-COLOR 03 LINE 22 COLUMN 26.
-        05. INPUT-DDD PIC 9(03) TO DDD
+         05 INPUT-DDD PIC 9(03) TO DDD
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 23 COLUMN 26.
-        05. VALUE "Numero"
+         05 VALUE "Numero"
             FOREGROUND-COLOR 03 LINE 22 COLUMN 30.
-        05. INPUT-NUM-TELEFONE PIC 9(09) TO TELEFONE
+         05 INPUT-NUM-TELEFONE PIC 9(09) TO TELEFONE
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 23 COLUMN 30.
 
        01 TELA-DELETAR.
-        05. VALUE "Deletar registro por RA"
+         05 VALUE "Deletar registro por RA"
+            FOREGROUND-COLOR 12 LINE 01 COLUMN 01.
+         05 VALUE "                RA"
+            FOREGROUND-COLOR 15 LINE 03 COLUMN 06.
+         05 INPUT-RA         PIC 9(06) TO RA-BUSCA
+         BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 03 COLUMN 26.
+
+       01 TELA-ATUALIZAR-BUSCA.
+         05 VALUE "Atualizar registro por RA"
+            FOREGROUND-COLOR 12 LINE 01 COLUMN 01.
+         05 VALUE "                RA"
+            FOREGROUND-COLOR 15 LINE 03 COLUMN 06.
+         05 INPUT-RA-ATU     PIC 9(06) TO RA-BUSCA
+         BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 03 COLUMN 26.
+
+       01 TELA-BUSCA-NOME.
+         05 VALUE "Buscar aluno por nome"
             FOREGROUND-COLOR 12 LINE 01 COLUMN 01.
-        05. VALUE "                RA"
+         05 VALUE "              Nome"
             FOREGROUND-COLOR 15 LINE 03 COLUMN 06.
-        05. INPUT-RA         PIC 9(06) TO RA-BUSCA
+         05 INPUT-NOME-BUSCA  PIC X(30) TO NOME-BUSCA
          BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 03 COLUMN 26.
 
       **************
@@ -284,6 +342,25 @@
                PERFORM LER-MOSTRA-TOTAL THRU LER-LIMPA
                GO TO 002-MENU-PRINCIPAL
            
+           ELSE IF MENU-OPCAO = "A" OR "a"
+               PERFORM ATU-INTRO THRU ATU-FIM
+               GO TO 002-MENU-PRINCIPAL
+
+           ELSE IF MENU-OPCAO = "B" OR "b"
+               DISPLAY BLANK-SCREEN
+               DISPLAY TELA-BUSCA-NOME
+               ACCEPT TELA-BUSCA-NOME
+               MOVE NOME-BUSCA TO NOME
+               START ARQUIVO KEY IS NOT LESS THAN NOME
+                   INVALID KEY MOVE "S" TO CHAVE-EOF
+               PERFORM BUSCA-NOME-EXIBE UNTIL CHAVE-EOF-SIM
+               PERFORM BUSCA-NOME-FIM
+               GO TO 002-MENU-PRINCIPAL
+
+           ELSE IF MENU-OPCAO = "I" OR "i"
+               PERFORM IMPRIME-INTRO THRU IMPRIME-FIM
+               GO TO 002-MENU-PRINCIPAL
+
            ELSE IF MENU-OPCAO = "F" OR "f"
                GO TO FIM-QUER-SAIR
 
@@ -310,14 +387,190 @@
                    TO MENSAGEM
                PERFORM MSG-ZERA THRU MSG-FIM
                GO TO CAD-TELA.
+           PERFORM CAD-VALIDA-CPF THRU CAD-VALIDA-CPF-FIM
+           IF CPF-VALIDO-NAO
+               MOVE " CPF invalido - verifique o digito verificador"
+                   TO MENSAGEM
+               PERFORM MSG-ZERA THRU MSG-FIM
+               GO TO CAD-TELA.
+           PERFORM CAD-VERIFICA-CPF-DUP
+           IF CPF-DUPLICADO-SIM
+               MOVE " CPF ja cadastrado para outro aluno"
+                   TO MENSAGEM
+               PERFORM MSG-ZERA THRU MSG-FIM
+               GO TO CAD-TELA.
            ADD 1 TO RA
            WRITE REGALUNO.
-       
+
        CAD-FIM.
            MOVE " Aluno cadastrado com sucesso!" TO MENSAGEM
                PERFORM MSG-ZERA THRU MSG-FIM
            EXIT.
 
+      *******************************************
+      * Validação do dígito verificador do CPF  *
+      *******************************************
+       CAD-VALIDA-CPF.
+           MOVE ZEROS TO CPF-SOMA
+
+           IF CPF-DIGITOS (01) = CPF-DIGITOS (02) AND
+              CPF-DIGITOS (01) = CPF-DIGITOS (03) AND
+              CPF-DIGITOS (01) = CPF-DIGITOS (04) AND
+              CPF-DIGITOS (01) = CPF-DIGITOS (05) AND
+              CPF-DIGITOS (01) = CPF-DIGITOS (06) AND
+              CPF-DIGITOS (01) = CPF-DIGITOS (07) AND
+              CPF-DIGITOS (01) = CPF-DIGITOS (08) AND
+              CPF-DIGITOS (01) = CPF-DIGITOS (09) AND
+              CPF-DIGITOS (01) = CPF-DIGITOS (10) AND
+              CPF-DIGITOS (01) = CPF-DIGITOS (11)
+               MOVE "N" TO CPF-VALIDO-FLAG
+               GO TO CAD-VALIDA-CPF-FIM.
+
+           PERFORM CAD-CPF-SOMA1 VARYING CPF-I FROM 1 BY 1
+               UNTIL CPF-I > 9
+           COMPUTE CPF-AUX = CPF-SOMA * 10
+           DIVIDE CPF-AUX BY 11 GIVING CPF-QUOC REMAINDER CPF-RESTO
+           IF CPF-RESTO = 10
+               MOVE 0 TO CPF-DV1
+           ELSE
+               MOVE CPF-RESTO TO CPF-DV1.
+
+           MOVE ZEROS TO CPF-SOMA
+           PERFORM CAD-CPF-SOMA2 VARYING CPF-I FROM 1 BY 1
+               UNTIL CPF-I > 10
+           COMPUTE CPF-AUX = CPF-SOMA * 10
+           DIVIDE CPF-AUX BY 11 GIVING CPF-QUOC REMAINDER CPF-RESTO
+           IF CPF-RESTO = 10
+               MOVE 0 TO CPF-DV2
+           ELSE
+               MOVE CPF-RESTO TO CPF-DV2.
+
+           IF CPF-DV1 = CPF-DIGITOS (10) AND CPF-DV2 = CPF-DIGITOS (11)
+               MOVE "S" TO CPF-VALIDO-FLAG
+           ELSE
+               MOVE "N" TO CPF-VALIDO-FLAG.
+
+       CAD-VALIDA-CPF-FIM.
+           EXIT.
+
+       CAD-CPF-SOMA1.
+           COMPUTE CPF-SOMA = CPF-SOMA +
+               CPF-DIGITOS (CPF-I) * (11 - CPF-I).
+
+       CAD-CPF-SOMA2.
+           COMPUTE CPF-SOMA = CPF-SOMA +
+               CPF-DIGITOS (CPF-I) * (12 - CPF-I).
+
+      *******************************************
+      * Verificação de CPF já cadastrado         *
+      *******************************************
+       CAD-VERIFICA-CPF-DUP.
+           MOVE RA TO RA-SALVA
+           MOVE CPF TO CPF-NOVO
+           MOVE "N" TO CPF-DUPLICADO-FLAG
+           MOVE ZEROS TO RA
+           MOVE "N" TO CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN RA
+           PERFORM CAD-CPF-DUP-VARRE UNTIL CHAVE-EOF-SIM
+           MOVE RA-SALVA TO RA
+           MOVE "N" TO CHAVE-EOF.
+
+       CAD-CPF-DUP-VARRE.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO CHAVE-EOF.
+           IF CHAVE-EOF-NAO
+               IF CPF = CPF-NOVO
+                   MOVE "S" TO CPF-DUPLICADO-FLAG
+                   MOVE "S" TO CHAVE-EOF.
+
+      *************************
+      * Rotinas de atualização *
+      *************************
+       ATU-INTRO.
+           DISPLAY BLANK-SCREEN
+           DISPLAY TELA-ATUALIZAR-BUSCA
+           ACCEPT TELA-ATUALIZAR-BUSCA
+           ACCEPT CODIGO-ESC FROM ESCAPE KEY.
+           IF CODIGO-ESC = 01
+               GO TO ATU-FIM.
+
+           MOVE RA-BUSCA TO RA
+           READ ARQUIVO INVALID KEY
+               MOVE " Registro nao encontrado." TO MENSAGEM
+               PERFORM MSG-ZERA THRU MSG-FIM
+               GO TO ATU-FIM.
+
+       ATU-DISPLAY.
+           DISPLAY BLANK-SCREEN
+           DISPLAY TELA-CADASTRO
+           ACCEPT TELA-CADASTRO
+           ACCEPT CODIGO-ESC FROM ESCAPE KEY.
+           IF CODIGO-ESC = 01
+               GO TO ATU-FIM.
+           IF NOME = SPACES
+               MOVE " Pelo menos o nome precisa ser preenchido"
+                   TO MENSAGEM
+               PERFORM MSG-ZERA THRU MSG-FIM
+               GO TO ATU-DISPLAY.
+
+       ATU-REESCREVE.
+           REWRITE REGALUNO INVALID KEY
+               MOVE " Erro ao atualizar registro." TO MENSAGEM
+               PERFORM MSG-ZERA THRU MSG-FIM
+               GO TO ATU-FIM.
+
+       ATU-SUCESSO.
+           MOVE " Aluno atualizado com sucesso!" TO MENSAGEM
+           PERFORM MSG-ZERA THRU MSG-FIM.
+
+       ATU-FIM.
+           EXIT.
+
+      ************************************
+      * Rotinas de impressão da listagem *
+      ************************************
+       IMPRIME-INTRO.
+           OPEN OUTPUT RELALUNOS
+           MOVE ZEROS TO RA CONTADOR-ARQUIVO
+           MOVE "N" TO CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN RA
+           PERFORM IMPRIME-GRAVA UNTIL CHAVE-EOF-SIM
+           CLOSE RELALUNOS
+
+           STRING "Lista impressa em CADALUNO.LST com "
+                   DELIMITED BY SIZE
+                  CONTADOR-ARQUIVO DELIMITED BY SIZE
+                  " alunos." DELIMITED BY SIZE
+                  INTO MENSAGEM
+           PERFORM MSG-ZERA THRU MSG-FIM
+
+           GO TO IMPRIME-FIM.
+
+       IMPRIME-GRAVA.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO CHAVE-EOF.
+           IF CHAVE-EOF-NAO
+               MOVE SPACES TO LINHA-RELALUNOS
+               STRING RA DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   NOME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   CPF DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   EMAIL DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   DDD DELIMITED BY SIZE
+                   NUM-TEL DELIMITED BY SIZE
+                   INTO LINHA-RELALUNOS
+               MOVE LINHA-RELALUNOS TO REG-RELALUNOS
+               WRITE REG-RELALUNOS
+               ADD 1 TO CONTADOR-ARQUIVO.
+
+       IMPRIME-FIM.
+           MOVE ZEROS TO CONTADOR-ARQUIVO
+           MOVE "N" TO CHAVE-EOF
+           EXIT.
+
       **********************
       * Rotinas de leitura *
       **********************
@@ -378,6 +631,26 @@
            MOVE "N" TO CHAVE-EOF
            EXIT.
 
+       BUSCA-NOME-EXIBE.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO CHAVE-EOF.
+           IF CHAVE-EOF = "N"
+               IF NOME = NOME-BUSCA
+                   DISPLAY REGALUNO
+                   ADD 1 TO CONTADOR-ARQUIVO
+               ELSE
+                   MOVE "S" TO CHAVE-EOF.
+
+       BUSCA-NOME-FIM.
+           IF CONTADOR-ARQUIVO = ZEROS
+               DISPLAY "Nenhum aluno encontrado com este nome."
+           ELSE
+               DISPLAY "Tecle ENTER para prosseguir...".
+           ACCEPT CODIGO-ESC
+           MOVE ZEROS TO CONTADOR-ARQUIVO
+           MOVE "N" TO CHAVE-EOF
+           EXIT.
+
       ***********************
       * Rotinas de mensagem *
       ***********************
