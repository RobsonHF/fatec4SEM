@@ -19,7 +19,7 @@
            SELECT ARQUIVO ASSIGN TO DISK
            ORGANIZATION IS INDEXED
            ACCESS MODE  IS DYNAMIC
-           RECORD KEY   IS MATRICULA
+           RECORD KEY   IS CHAVE-NOTAS
            ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
            FILE STATUS  IS STATUS-ARQUIVO.
 
@@ -28,9 +28,12 @@
        FD ARQUIVO
            LABEL RECORDS ARE STANDARD
            VALUE OF FILE-ID IS "CADNOTAS.DAT".
-           
-       01 RECNOTAS.  
-           05 MATRICULA            PIC 9(06).
+
+       01 RECNOTAS.
+           05 CHAVE-NOTAS.
+               10 MATRICULA        PIC 9(06).
+               10 ANO              PIC 9(04).
+               10 SEMESTRE         PIC 9(01).
            05 NOME                 PIC X(30).
            05 NOTA1                PIC 99V99.
            05 NOTA2                PIC 99V99.
@@ -52,96 +55,182 @@
        01 MASC1                    PIC Z9,99.
 
        77 W-SEL                    PIC 9(01) VALUE ZEROS.
+
+       01 CHAVE-BUSCA.
+           05 MATRICULA-BUSCA      PIC 9(06) VALUE ZEROS.
+           05 ANO-BUSCA            PIC 9(04) VALUE ZEROS.
+           05 SEMESTRE-BUSCA       PIC 9(01) VALUE ZEROS.
+
+       77 MEDIA-CORTE              PIC 99V99 VALUE ZEROS.
+       77 LIMITE-FALTAS            PIC 9(03) VALUE 40.
+       77 EST-SOMA-NOTA1           PIC 9(07)V99 VALUE ZEROS.
+       77 EST-SOMA-NOTA2           PIC 9(07)V99 VALUE ZEROS.
+       77 EST-MEDIA-ALUNO          PIC 99V99 VALUE ZEROS.
+       77 EST-MEDIA-NOTA1          PIC 99V99 VALUE ZEROS.
+       77 EST-MEDIA-NOTA2          PIC 99V99 VALUE ZEROS.
+       77 EST-MEDIA-MAIOR          PIC 99V99 VALUE ZEROS.
+       77 EST-MEDIA-MENOR          PIC 99V99 VALUE ZEROS.
+       77 EST-MATRICULA-MAIOR      PIC 9(06) VALUE ZEROS.
+       77 EST-MATRICULA-MENOR      PIC 9(06) VALUE ZEROS.
+       77 EST-TOTAL-ALUNOS         PIC 9(04) VALUE ZEROS.
+       77 EST-TOTAL-APROVADOS      PIC 9(04) VALUE ZEROS.
+       77 EST-TOTAL-REPROVADOS     PIC 9(04) VALUE ZEROS.
+       77 EST-TOTAL-REPROV-FALTA   PIC 9(04) VALUE ZEROS.
+       77 EST-MATRICULA-ANTERIOR   PIC 9(06) VALUE ZEROS.
+
+       01 CONTADORES.
+           05 CONTADOR-ARQUIVO           PIC 9(4) VALUE ZEROS.
+           05 ITENS-POR-PAGINA           PIC 9(2) VALUE 5.
+           05 DIVISAO-CONTADOR           PIC 9(2).
+           05 RESTO-CONTADOR             PIC 9(2) VALUE ZEROS.
+
+       01 CHAVE-EOF                    PIC X(01) VALUE "N".
+           88 CHAVE-EOF-SIM            VALUE "S".
+           88 CHAVE-EOF-NAO            VALUE "N".
        
       *********
       * Telas *
       *********
        SCREEN SECTION.
        01 BLANK-SCREEN.
-           05. BLANK SCREEN.
+            05 BLANK SCREEN.
 
        01 TELA-MENSAGENS.
-        05. VALUE "**************************************************"
+         05 VALUE "**************************************************"
            BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 10 COLUMN 16.
-        05. VALUE "*                                                *"
+         05 VALUE "*                                                *"
            BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 11 COLUMN 16.
-        05. VALUE "*"
+         05 VALUE "*"
            BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 12 COLUMN 16.
-        05. PIC X(48) FROM MENSAGEM
+         05 PIC X(48) FROM MENSAGEM
            BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 12 COLUMN 17.
-        05. VALUE "*"
+         05 VALUE "*"
            BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 12 COLUMN 65.
-        05. VALUE "*                                                *"                                               
+         05 VALUE "*                                                *"                                               
            BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 13 COLUMN 16.
-        05. VALUE "**************************************************"
+         05 VALUE "**************************************************"
            BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 14 COLUMN 16.
 
        01 TELA-MENU-PRINCIPAL.
-        05. VALUE "**************************************************"
+         05 VALUE "**************************************************"
            FOREGROUND-COLOR 12 LINE 02 COLUMN 16.
-        05. VALUE "*                                                *"
+         05 VALUE "*                                                *"
            FOREGROUND-COLOR 12 LINE 03 COLUMN 16.
-        05. VALUE "*                Cadastro de notas               *"
+         05 VALUE "*                Cadastro de notas               *"
            FOREGROUND-COLOR 12 LINE 04 COLUMN 16.
-        05. VALUE "*                                                *"                                               
+         05 VALUE "*                                                *"                                               
            FOREGROUND-COLOR 12 LINE 05 COLUMN 16.
-        05. VALUE "**************************************************"
+         05 VALUE "**************************************************"
            FOREGROUND-COLOR 12 LINE 06 COLUMN 16.
-        05. VALUE "C"
+         05 VALUE "C"
            FOREGROUND-COLOR 14 LINE 08 COLUMN 16.
-        05. VALUE "adastrar um estudante e suas notas."
+         05 VALUE "adastrar um estudante e suas notas."
            FOREGROUND-COLOR 15 LINE 08 COLUMN 17.
-        05. VALUE "L"
+         05 VALUE "L"
            FOREGROUND-COLOR 14 LINE 10 COLUMN 16.
-        05. VALUE "ista completa de matriculas, estudantes e notas."
+         05 VALUE "ista completa de matriculas, estudantes e notas."
            FOREGROUND-COLOR 15 LINE 10 COLUMN 17.
-        05. VALUE "A"
+         05 VALUE "A"
            FOREGROUND-COLOR 14 LINE 12 COLUMN 16.
-        05. VALUE "tualizar os dados de um estudante."
+         05 VALUE "tualizar os dados de um estudante."
            FOREGROUND-COLOR 15 LINE 12 COLUMN 17.
-        05. VALUE "D"
+         05 VALUE "D"
            FOREGROUND-COLOR 14 LINE 14 COLUMN 16.
-        05. VALUE "eletar um registro."
+         05 VALUE "eletar um registro."
            FOREGROUND-COLOR 15 LINE 14 COLUMN 17.
-        05. VALUE "E"
+         05 VALUE "E"
            FOREGROUND-COLOR 14 LINE 16 COLUMN 16.
-        05. VALUE "statisticas."
+         05 VALUE "statisticas."
            FOREGROUND-COLOR 15 LINE 16 COLUMN 17.
-        05. VALUE "F"
+         05 VALUE "F"
            FOREGROUND-COLOR 14 LINE 18 COLUMN 16.
-        05. VALUE "inalizar o programa."
+         05 VALUE "inalizar o programa."
            FOREGROUND-COLOR 15 LINE 18 COLUMN 17.
-        05. VALUE "Digite a letra que corresponde"
+         05 VALUE "Digite a letra que corresponde"
            FOREGROUND-COLOR 15 LINE 23 COLUMN 16.
-        05. VALUE "ao item desejado do menu:"
+         05 VALUE "ao item desejado do menu:"
            FOREGROUND-COLOR 15 LINE 24 COLUMN 16.
-        05. MENU-INPUT             PIC X(01) TO MENU-OPCAO
+         05 MENU-INPUT             PIC X(01) TO MENU-OPCAO
            FOREGROUND-COLOR 14 LINE 24 COLUMN 41 AUTO.
 
        01 TELA-CADASTRO.
-        05. VALUE "**************************************************"
+         05 VALUE "**************************************************"
            FOREGROUND-COLOR 14 LINE 02 COLUMN 16.
-        05. VALUE "*                                                *"
+         05 VALUE "*                                                *"
            FOREGROUND-COLOR 14 LINE 03 COLUMN 16.
-        05. VALUE "*          Cadastrar estudante e notas           *"
+         05 VALUE "*          Cadastrar estudante e notas           *"
            FOREGROUND-COLOR 14 LINE 04 COLUMN 16.
-        05. VALUE "*                                                *"                                               
+         05 VALUE "*                                                *"                                               
            FOREGROUND-COLOR 14 LINE 05 COLUMN 16.
-        05. VALUE "**************************************************"
+         05 VALUE "**************************************************"
            FOREGROUND-COLOR 14 LINE 06 COLUMN 16.
-        05. MATRICULA-INPUT                PIC 9(06) TO MATRICULA
-           BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 24 COLUMN 41.
+         05 VALUE "Matricula"
+           FOREGROUND-COLOR 15 LINE 08 COLUMN 20.
+         05 MATRICULA-INPUT                PIC 9(06) TO MATRICULA
+           BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 08 COLUMN 40.
+         05 VALUE "Ano"
+           FOREGROUND-COLOR 15 LINE 09 COLUMN 20.
+         05 ANO-INPUT                      PIC 9(04) TO ANO
+           BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 09 COLUMN 40.
+         05 VALUE "Semestre (1 ou 2)"
+           FOREGROUND-COLOR 15 LINE 09 COLUMN 50.
+         05 SEMESTRE-INPUT                 PIC 9(01) TO SEMESTRE
+           BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 09 COLUMN 70.
+         05 VALUE "Nome"
+           FOREGROUND-COLOR 15 LINE 10 COLUMN 20.
+         05 NOME-INPUT                     PIC X(30) TO NOME
+           BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 10 COLUMN 40.
+         05 VALUE "Nota 1 (0,00 a 10,00)"
+           FOREGROUND-COLOR 15 LINE 12 COLUMN 20.
+         05 NOTA1-INPUT                    PIC 99V99 TO NOTA1
+           BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 12 COLUMN 40.
+         05 VALUE "Nota 2 (0,00 a 10,00)"
+           FOREGROUND-COLOR 15 LINE 14 COLUMN 20.
+         05 NOTA2-INPUT                    PIC 99V99 TO NOTA2
+           BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 14 COLUMN 40.
+         05 VALUE "Faltas 1"
+           FOREGROUND-COLOR 15 LINE 16 COLUMN 20.
+         05 FALTAS1-INPUT                  PIC 9(02) TO FALTAS1
+           BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 16 COLUMN 40.
+         05 VALUE "Faltas 2"
+           FOREGROUND-COLOR 15 LINE 18 COLUMN 20.
+         05 FALTAS2-INPUT                  PIC 9(02) TO FALTAS2
+           BACKGROUND-COLOR 04 FOREGROUND-COLOR 14 LINE 18 COLUMN 40.
        
+       01 TELA-DELETAR.
+         05 VALUE "Deletar registro por matricula/ano/semestre"
+           FOREGROUND-COLOR 12 LINE 01 COLUMN 01.
+         05 VALUE "            Matricula"
+           FOREGROUND-COLOR 15 LINE 03 COLUMN 06.
+         05 MATRICULA-DEL-INPUT        PIC 9(06) TO MATRICULA-BUSCA
+           BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 03 COLUMN 30.
+         05 VALUE "            Ano"
+           FOREGROUND-COLOR 15 LINE 05 COLUMN 06.
+         05 ANO-DEL-INPUT               PIC 9(04) TO ANO-BUSCA
+           BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 05 COLUMN 30.
+         05 VALUE "            Semestre"
+           FOREGROUND-COLOR 15 LINE 07 COLUMN 06.
+         05 SEMESTRE-DEL-INPUT          PIC 9(01) TO SEMESTRE-BUSCA
+           BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 07 COLUMN 30.
+
+       01 TELA-ESTATISTICAS.
+         05 VALUE "Estatisticas da turma"
+           FOREGROUND-COLOR 12 LINE 01 COLUMN 01.
+         05 VALUE "Media minima para aprovacao (0,00 a 10,00)"
+           FOREGROUND-COLOR 15 LINE 03 COLUMN 06.
+         05 CORTE-INPUT             PIC 99V99 TO MEDIA-CORTE
+           BACKGROUND-COLOR 07 FOREGROUND-COLOR 01 LINE 03 COLUMN 56.
+
        01 TELA-SAIDA.
-        05. VALUE "Deseja realmente sair?"
+         05 VALUE "Deseja realmente sair?"
            FOREGROUND-COLOR 14 LINE 12 COLUMN 30.
-        05. VALUE "Esc"
+         05 VALUE "Esc"
            FOREGROUND-COLOR 14 LINE 14 COLUMN 26.
-        05. VALUE "- Nao"
+         05 VALUE "- Nao"
            FOREGROUND-COLOR 15 LINE 14 COLUMN 30.
-        05. VALUE "Tab ou Enter"
+         05 VALUE "Tab ou Enter"
            FOREGROUND-COLOR 08 LINE 14 COLUMN 38.
-        05. VALUE "- Sim"
+         05 VALUE "- Sim"
            FOREGROUND-COLOR 15 LINE 14 COLUMN 51.
 
       **************
@@ -165,7 +254,7 @@
                GO TO ROT-FIM-EXIT.
 
        001-ZERA-VARS.
-           MOVE ZEROS  TO MATRICULA NOTA1 NOTA2 FALTAS1 FALTAS2
+           MOVE ZEROS  TO CHAVE-NOTAS NOTA1 NOTA2 FALTAS1 FALTAS2
            MOVE SPACES TO NOME.
 
        002-MENU-PRINCIPAL.
@@ -177,7 +266,7 @@
                PERFORM 100-CADASTRAR THRU 100-CADASTRAR-FIM
                GO TO 002-MENU-PRINCIPAL
 
-           ELSE IF MENU-OPCAO = "L" OR "c"
+           ELSE IF MENU-OPCAO = "L" OR "l"
                PERFORM 200-LISTAR THRU 200-LISTAR-FIM
                GO TO 002-MENU-PRINCIPAL
 
@@ -205,24 +294,60 @@
       * Cadastrar *
       *************
        100-CADASTRAR.
-           DISPLAY BLANK-SCREEN.
-           DISPLAY TELA-CADASTRO.
-           ACCEPT TELA-CADASTRO.
+           DISPLAY BLANK-SCREEN
+           PERFORM 001-ZERA-VARS
+           DISPLAY TELA-CADASTRO
+           ACCEPT TELA-CADASTRO
+           IF NOME = SPACES
+               MOVE "    O nome precisa ser preenchido." TO MENSAGEM
+               PERFORM MSG-ZERA THRU MSG-FIM
+               GO TO 100-CADASTRAR.
+           IF NOTA1 > 10 OR NOTA2 > 10
+               MOVE "      Notas devem ser entre 0 e 10." TO MENSAGEM
+               PERFORM MSG-ZERA THRU MSG-FIM
+               GO TO 100-CADASTRAR.
+           IF SEMESTRE NOT = 1 AND SEMESTRE NOT = 2
+               MOVE "        Semestre deve ser 1 ou 2." TO MENSAGEM
+               PERFORM MSG-ZERA THRU MSG-FIM
+               GO TO 100-CADASTRAR.
+           WRITE RECNOTAS INVALID KEY
+               MOVE "  Ja existem notas para esse periodo." TO MENSAGEM
+               PERFORM MSG-ZERA THRU MSG-FIM
+               GO TO 100-CADASTRAR.
 
        100-CADASTRAR-FIM.
-           DISPLAY "FOI".
+           MOVE "    Estudante cadastrado com sucesso!" TO MENSAGEM
+           PERFORM MSG-ZERA THRU MSG-FIM
            EXIT.
 
       **********
       * Listar *
       **********
        200-LISTAR.
-           DISPLAY BLANK-SCREEN.
-           DISPLAY TELA-CADASTRO.
-           ACCEPT TELA-CADASTRO.
-       
+           DISPLAY BLANK-SCREEN
+           MOVE ZEROS TO CHAVE-NOTAS CONTADOR-ARQUIVO
+           MOVE "N" TO CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN CHAVE-NOTAS
+           PERFORM 201-LISTAR-EXIBE UNTIL CHAVE-EOF-SIM
+           DISPLAY "Tecle ENTER para prosseguir..."
+           ACCEPT WS-ESC-KEY.
+
+       201-LISTAR-EXIBE.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO CHAVE-EOF.
+           IF CHAVE-EOF-NAO
+               DISPLAY RECNOTAS
+               ADD 1 TO CONTADOR-ARQUIVO
+               DIVIDE CONTADOR-ARQUIVO BY ITENS-POR-PAGINA
+                   GIVING DIVISAO-CONTADOR REMAINDER RESTO-CONTADOR
+               IF CONTADOR-ARQUIVO > 4
+               IF RESTO-CONTADOR = 0
+                   DISPLAY "Pressione ENTER para a pagina seguinte."
+                   ACCEPT WS-ESC-KEY.
+
        200-LISTAR-FIM.
-           DISPLAY "FOI".
+           MOVE ZEROS TO CONTADOR-ARQUIVO
+           MOVE "N" TO CHAVE-EOF
            EXIT.
        
       *************
@@ -241,24 +366,105 @@
       * Deletar *
       ***********
        400-DELETAR.
-           DISPLAY BLANK-SCREEN.
-           DISPLAY TELA-CADASTRO.
-           ACCEPT TELA-CADASTRO.
+           DISPLAY BLANK-SCREEN
+           DISPLAY TELA-DELETAR
+           ACCEPT TELA-DELETAR
+           MOVE MATRICULA-BUSCA TO MATRICULA
+           MOVE ANO-BUSCA       TO ANO
+           MOVE SEMESTRE-BUSCA  TO SEMESTRE
+           READ ARQUIVO INVALID KEY
+               DISPLAY "Nenhum registro encontrado."
+               DISPLAY "Tecle ENTER para prosseguir..."
+               ACCEPT WS-ESC-KEY
+               GO TO 400-DELETAR-FIM.
+           DISPLAY "Registro encontrado:"
+           DISPLAY RECNOTAS
+           DISPLAY "Deletando. Tecle ENTER para prosseguir."
+           ACCEPT WS-ESC-KEY
+           DELETE ARQUIVO RECORD.
 
        400-DELETAR-FIM.
-           DISPLAY "FOI".
+           MOVE "N" TO CHAVE-EOF
            EXIT.
 
       ****************
       * Estatísticas *
       ****************
        500-ESTATISTICAS.
-           DISPLAY BLANK-SCREEN.
-           DISPLAY TELA-CADASTRO.
-           ACCEPT TELA-CADASTRO.
+           DISPLAY BLANK-SCREEN
+           DISPLAY TELA-ESTATISTICAS
+           ACCEPT TELA-ESTATISTICAS
+           PERFORM 501-ESTATISTICAS-ZERA
+           MOVE ZEROS TO CHAVE-NOTAS
+           MOVE "N" TO CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN CHAVE-NOTAS
+           PERFORM 502-ESTATISTICAS-SOMA UNTIL CHAVE-EOF-SIM
+           PERFORM 503-ESTATISTICAS-EXIBE.
+
+       501-ESTATISTICAS-ZERA.
+           MOVE ZEROS TO EST-SOMA-NOTA1 EST-SOMA-NOTA2
+               EST-TOTAL-ALUNOS EST-TOTAL-APROVADOS
+               EST-TOTAL-REPROVADOS EST-TOTAL-REPROV-FALTA
+               EST-MATRICULA-MAIOR EST-MATRICULA-MENOR
+               EST-MATRICULA-ANTERIOR
+               EST-MEDIA-MAIOR
+           MOVE 10,00 TO EST-MEDIA-MENOR.
+
+       502-ESTATISTICAS-SOMA.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO CHAVE-EOF.
+           IF CHAVE-EOF-NAO
+               IF MATRICULA NOT = EST-MATRICULA-ANTERIOR
+                   MOVE MATRICULA TO EST-MATRICULA-ANTERIOR
+                   ADD 1 TO EST-TOTAL-ALUNOS
+                   ADD NOTA1 TO EST-SOMA-NOTA1
+                   ADD NOTA2 TO EST-SOMA-NOTA2
+                   COMPUTE EST-MEDIA-ALUNO = (NOTA1 + NOTA2) / 2
+
+                   IF FALTAS1 + FALTAS2 > LIMITE-FALTAS
+                       ADD 1 TO EST-TOTAL-REPROV-FALTA
+                       ADD 1 TO EST-TOTAL-REPROVADOS
+                   ELSE IF EST-MEDIA-ALUNO >= MEDIA-CORTE
+                       ADD 1 TO EST-TOTAL-APROVADOS
+                   ELSE
+                       ADD 1 TO EST-TOTAL-REPROVADOS
+                   END-IF
+
+                   IF EST-MEDIA-ALUNO > EST-MEDIA-MAIOR
+                       MOVE EST-MEDIA-ALUNO TO EST-MEDIA-MAIOR
+                       MOVE MATRICULA TO EST-MATRICULA-MAIOR
+                   END-IF
+                   IF EST-MEDIA-ALUNO < EST-MEDIA-MENOR
+                       MOVE EST-MEDIA-ALUNO TO EST-MEDIA-MENOR
+                       MOVE MATRICULA TO EST-MATRICULA-MENOR
+                   END-IF
+               END-IF.
+
+       503-ESTATISTICAS-EXIBE.
+           DISPLAY BLANK-SCREEN
+           IF EST-TOTAL-ALUNOS = ZEROS
+               DISPLAY "Nenhum estudante cadastrado em CADNOTAS."
+           ELSE
+               COMPUTE EST-MEDIA-NOTA1 =
+                   EST-SOMA-NOTA1 / EST-TOTAL-ALUNOS
+               COMPUTE EST-MEDIA-NOTA2 =
+                   EST-SOMA-NOTA2 / EST-TOTAL-ALUNOS
+               DISPLAY "Total de estudantes: " EST-TOTAL-ALUNOS
+               DISPLAY "Media da turma em Nota 1: " EST-MEDIA-NOTA1
+               DISPLAY "Media da turma em Nota 2: " EST-MEDIA-NOTA2
+               DISPLAY "Aprovados (media >= " MEDIA-CORTE "): "
+                   EST-TOTAL-APROVADOS
+               DISPLAY "Reprovados: " EST-TOTAL-REPROVADOS
+               DISPLAY "  dos quais por falta: " EST-TOTAL-REPROV-FALTA
+               DISPLAY "Maior media: " EST-MEDIA-MAIOR
+                   " (matricula " EST-MATRICULA-MAIOR ")"
+               DISPLAY "Menor media: " EST-MEDIA-MENOR
+                   " (matricula " EST-MATRICULA-MENOR ")".
+           DISPLAY "Tecle ENTER para prosseguir..."
+           ACCEPT WS-ESC-KEY.
 
        500-ESTATISTICAS-FIM.
-           DISPLAY "FOI".
+           MOVE "N" TO CHAVE-EOF
            EXIT.
 
       ************************
