@@ -20,7 +20,11 @@
            RECORD KEY              IS RA
            ALTERNATE RECORD KEY    IS NOME WITH DUPLICATES
            FILE STATUS             IS WS-STATUS-ARQUIVO.
-        
+
+           SELECT EXPORTCSV ASSIGN TO DISK
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-STATUS-EXPORTCSV.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQUIVO
@@ -31,16 +35,81 @@
                05 NOME             PIC X(30).
                05 EMAIL            PIC X(30).
 
+       FD EXPORTCSV
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "FPRCAD.CSV".
+           01 REG-EXPORTCSV                    PIC X(60).
+
        WORKING-STORAGE SECTION.
+           77 WS-STATUS-EXPORTCSV          PIC X(02).
+           77 WS-LINHA-CSV                 PIC X(60) VALUE SPACES.
            77 WS-STATUS-ARQUIVO            PIC X(02).
            77 WS-MENSAGEM                  PIC X(48) VALUE SPACES.
            77 WS-TEMPORIZADOR              PIC 9(06) VALUE ZEROS.
            77 WS-MENU-OPCAO                PIC X(01) VALUE SPACES.
            77 WS-CODIGO-ESC                PIC X(02).
 
+           77 WS-BUSCA-RA                  PIC 9(06) VALUE ZEROS.
+           77 WS-CONTADOR-ARQUIVO          PIC 9(04) VALUE ZEROS.
+           77 WS-ITENS-POR-PAGINA          PIC 9(02) VALUE 5.
+           77 WS-DIVISAO-CONTADOR          PIC 9(02) VALUE ZEROS.
+           77 WS-RESTO-CONTADOR            PIC 9(02) VALUE ZEROS.
+
+           01 WS-CHAVE-EOF                 PIC X(01) VALUE "N".
+               88 WS-CHAVE-EOF-SIM         VALUE "S".
+               88 WS-CHAVE-EOF-NAO         VALUE "N".
+
        SCREEN SECTION.
        01 BLANK-SCREEN.
-           05. BLANK SCREEN.
+           05 BLANK SCREEN.
+
+       01 SS-TELA-MENU.
+           05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 15.
+           05 VALUE "Agenda de contatos"            LINE 03 COLUMN 20.
+           05 VALUE "Escolha com a letra destacada"
+                                                     LINE 05 COLUMN 20.
+           05 VALUE "C" FOREGROUND-COLOR 14          LINE 07 COLUMN 20.
+           05 VALUE "adastrar contato"               LINE 07 COLUMN 21.
+           05 VALUE "L" FOREGROUND-COLOR 14          LINE 08 COLUMN 20.
+           05 VALUE "ista completa de contatos"      LINE 08 COLUMN 21.
+           05 VALUE "D" FOREGROUND-COLOR 14          LINE 09 COLUMN 20.
+           05 VALUE "eletar contato"                 LINE 09 COLUMN 21.
+           05 VALUE "N" FOREGROUND-COLOR 14          LINE 11 COLUMN 20.
+           05 VALUE "ewsletter, exportar e-mails para CSV"
+                                                      LINE 11 COLUMN 21.
+           05 VALUE "F" FOREGROUND-COLOR 14          LINE 13 COLUMN 20.
+           05 VALUE "inalizar programa"              LINE 13 COLUMN 21.
+           05 INPUT-MENU   PIC X TO WS-MENU-OPCAO
+                          FOREGROUND-COLOR 14 LINE 15 COLUMN 60 AUTO.
+
+       01 SS-TELA-CADASTRO.
+           05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 15.
+           05 VALUE "Cadastrar contato"             LINE 03 COLUMN 20.
+           05 VALUE "RA"                            LINE 06 COLUMN 20.
+           05 INPUT-RA       PIC 9(06) TO RA         LINE 06 COLUMN 40.
+           05 VALUE "Nome"                          LINE 08 COLUMN 20.
+           05 INPUT-NOME     PIC X(30) TO NOME       LINE 08 COLUMN 40.
+           05 VALUE "Email"                         LINE 10 COLUMN 20.
+           05 INPUT-EMAIL    PIC X(30) TO EMAIL      LINE 10 COLUMN 40.
+
+       01 SS-TELA-BUSCA-RA.
+           05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 15.
+           05 VALUE "Digite o RA do contato:"       LINE 13 COLUMN 15.
+           05 INPUT-BUSCA-RA PIC 9(06) TO WS-BUSCA-RA
+                                                     LINE 13 COLUMN 45.
+
+       01 SS-TELA-FIM.
+           05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 15.
+           05 VALUE "Deseja realmente sair?"        LINE 10 COLUMN 20.
+           05 VALUE "Enter ou Tab - "
+                              FOREGROUND-COLOR 14   LINE 12 COLUMN 20.
+           05 VALUE "Cancelar"                      LINE 12 COLUMN 35.
+           05 VALUE "ESC - "
+                              FOREGROUND-COLOR 14   LINE 14 COLUMN 20.
+           05 VALUE "Sair"                          LINE 14 COLUMN 26.
+           05 INPUT-FIM       PIC X(02) TO WS-CODIGO-ESC
+                              FOREGROUND-COLOR 14     LINE 16 COLUMN 60
+                              AUTO.
 
        PROCEDURE DIVISION.
        P-INICIO.
@@ -58,10 +127,149 @@
                MOVE "    Erro na abertura do arquivo  " TO WS-MENSAGEM
                PERFORM P-MSG-ZERA THRU P-MSG-FIM
                GO TO P-FIM-SAIDA.
-       
+
        P-MENU-PRINCIPAL.
-           DISPLAY "MENU-PRINCIPAL".
-       
+           DISPLAY SS-TELA-MENU
+           ACCEPT SS-TELA-MENU
+           IF WS-MENU-OPCAO = "C" OR "c"
+               PERFORM P-CAD-INTRO THRU P-CAD-FIM
+               GO TO P-MENU-PRINCIPAL
+
+           ELSE IF WS-MENU-OPCAO = "L" OR "l"
+               PERFORM P-LISTAR-INTRO THRU P-LISTAR-FIM
+               GO TO P-MENU-PRINCIPAL
+
+           ELSE IF WS-MENU-OPCAO = "D" OR "d"
+               PERFORM P-DEL-INTRO THRU P-DEL-FIM
+               GO TO P-MENU-PRINCIPAL
+
+           ELSE IF WS-MENU-OPCAO = "N" OR "n"
+               PERFORM P-EXPORT-CSV-INTRO THRU P-EXPORT-CSV-FIM
+               GO TO P-MENU-PRINCIPAL
+
+           ELSE IF WS-MENU-OPCAO = "F" OR "f"
+               GO TO P-FIM-QUER-SAIR
+
+           ELSE
+               MOVE "Opcao invalida!" TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-MENU-PRINCIPAL.
+
+      ***********************
+      * Rotinas de cadastro *
+      ***********************
+       P-CAD-INTRO.
+           MOVE ZEROS  TO RA
+           MOVE SPACES TO NOME EMAIL
+           DISPLAY SS-TELA-CADASTRO
+           ACCEPT SS-TELA-CADASTRO
+           IF NOME = SPACES
+               MOVE "Erro: preencha o nome do contato." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-CAD-INTRO.
+           IF EMAIL = SPACES
+               MOVE "Erro: preencha o email do contato." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-CAD-INTRO.
+           WRITE ALUNO INVALID KEY
+               MOVE "Erro: RA ja cadastrado." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-CAD-INTRO.
+
+           MOVE "Contato cadastrado com sucesso!" TO WS-MENSAGEM
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
+
+       P-CAD-FIM.
+           EXIT.
+
+      **********************
+      * Rotinas de listagem *
+      **********************
+       P-LISTAR-INTRO.
+           DISPLAY BLANK-SCREEN
+           MOVE ZEROS TO RA WS-CONTADOR-ARQUIVO
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN RA
+           PERFORM P-LISTAR-EXIBE UNTIL WS-CHAVE-EOF-SIM
+           DISPLAY "Tecle ENTER para prosseguir..."
+           ACCEPT WS-CODIGO-ESC.
+
+       P-LISTAR-EXIBE.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+           IF WS-CHAVE-EOF-NAO
+               DISPLAY ALUNO
+               ADD 1 TO WS-CONTADOR-ARQUIVO
+               DIVIDE WS-CONTADOR-ARQUIVO BY WS-ITENS-POR-PAGINA
+                   GIVING WS-DIVISAO-CONTADOR
+                   REMAINDER WS-RESTO-CONTADOR
+               IF WS-CONTADOR-ARQUIVO > 4
+               IF WS-RESTO-CONTADOR = 0
+                   DISPLAY "Pressione ENTER para a pagina seguinte."
+                   ACCEPT WS-CODIGO-ESC.
+
+       P-LISTAR-FIM.
+           MOVE ZEROS TO WS-CONTADOR-ARQUIVO
+           MOVE "N" TO WS-CHAVE-EOF
+           EXIT.
+
+      **********************
+      * Rotinas de remoção *
+      **********************
+       P-DEL-INTRO.
+           DISPLAY SS-TELA-BUSCA-RA
+           ACCEPT SS-TELA-BUSCA-RA
+           MOVE WS-BUSCA-RA TO RA
+           DELETE ARQUIVO RECORD INVALID KEY
+               MOVE "Registro nao encontrado." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-DEL-FIM.
+
+           MOVE "Registro removido com sucesso." TO WS-MENSAGEM
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
+
+       P-DEL-FIM.
+           EXIT.
+
+      ********************************
+      * Rotinas de exportação em CSV *
+      ********************************
+       P-EXPORT-CSV-INTRO.
+           OPEN OUTPUT EXPORTCSV
+           MOVE ZEROS TO RA WS-CONTADOR-ARQUIVO
+           MOVE "N" TO WS-CHAVE-EOF
+           START ARQUIVO KEY IS GREATER THAN RA
+           PERFORM P-EXPORT-CSV-GRAVA UNTIL WS-CHAVE-EOF-SIM
+           CLOSE EXPORTCSV
+
+           STRING "Exportacao concluida: " DELIMITED BY SIZE
+                 WS-CONTADOR-ARQUIVO DELIMITED BY SIZE
+                 " e-mails em FPRCAD.CSV" DELIMITED BY SIZE
+                 INTO WS-MENSAGEM
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM
+
+           GO TO P-EXPORT-CSV-FIM.
+
+       P-EXPORT-CSV-GRAVA.
+           READ ARQUIVO NEXT RECORD
+           AT END MOVE "S" TO WS-CHAVE-EOF.
+           IF WS-CHAVE-EOF-NAO
+               MOVE SPACES TO WS-LINHA-CSV
+               STRING RA DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   NOME DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   EMAIL DELIMITED BY SIZE
+                   INTO WS-LINHA-CSV
+               MOVE WS-LINHA-CSV TO REG-EXPORTCSV
+               WRITE REG-EXPORTCSV
+               ADD 1 TO WS-CONTADOR-ARQUIVO.
+
+       P-EXPORT-CSV-FIM.
+           MOVE ZEROS TO WS-CONTADOR-ARQUIVO
+           MOVE "N" TO WS-CHAVE-EOF
+           EXIT.
+
       ***********************
       * Rotinas de mensagem *
       ***********************
@@ -84,8 +292,10 @@
       * Rotinas de finalização *
       **************************
        P-FIM-QUER-SAIR.
+           DISPLAY SS-TELA-FIM
+           ACCEPT SS-TELA-FIM
            ACCEPT WS-CODIGO-ESC FROM ESCAPE KEY
-           
+
            IF WS-CODIGO-ESC = 01
                GO TO P-FIM-SAIDA
            ELSE
