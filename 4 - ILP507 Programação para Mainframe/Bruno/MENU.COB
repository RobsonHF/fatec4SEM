@@ -14,11 +14,76 @@
         
            CURSOR IS CURSOR-POSITION 
         
-           CRT STATUS IS CRT-STATUS. 
-        
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-        
+           CRT STATUS IS CRT-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPT-FILE ASSIGN TO DISK
+           ORGANIZATION         IS INDEXED
+           ACCESS MODE          IS DYNAMIC
+           RECORD KEY           IS APPT-KEY
+           FILE STATUS          IS APPT-FILE-STATUS.
+
+           SELECT APPT-REPORT ASSIGN TO DISK
+           ORGANIZATION         IS LINE SEQUENTIAL
+           FILE STATUS          IS APPT-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD APPT-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "MENU.DAT".
+       01 APPT-RECORD.
+           05 APPT-KEY.
+               10 APPT-YEAR       PIC XX.
+               10 APPT-YEAR-N  REDEFINES APPT-YEAR     PIC 99.
+               10 APPT-MONTH      PIC XX.
+               10 APPT-MONTH-N REDEFINES APPT-MONTH    PIC 99.
+               10 APPT-DAY        PIC XX.
+               10 APPT-DAY-N   REDEFINES APPT-DAY      PIC 99.
+               10 APPT-MERIDIEM   PIC XX.
+               10 APPT-HOUR       PIC XX.
+               10 APPT-MINUTE     PIC XX.
+           05 APPT-NAME             PIC X(160).
+           05 APPT-RECORRENTE       PIC X.
+               88 APPT-E-RECORRENTE    VALUE "Y".
+               88 APPT-NAO-RECORRENTE  VALUE "N".
+
+       FD APPT-REPORT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "MENU.LST".
+       01 REPORT-RECORD                PIC X(180).
+
+       WORKING-STORAGE SECTION.
+
+       01 APPT-FILE-STATUS    PIC XX.
+       01 APPT-REPORT-STATUS  PIC XX.
+       01 REPORT-LINE         PIC X(180).
+       01 APPT-TOTAL-PRINTED  PIC 9(03) VALUE ZEROS.
+
+       01 WS-DATA-SISTEMA     PIC 9(08) VALUE ZEROS.
+       01 WS-HOJE-ANO         PIC 99    VALUE ZEROS.
+       01 WS-HOJE-MES         PIC 99    VALUE ZEROS.
+       01 WS-HOJE-DIA         PIC 99    VALUE ZEROS.
+
+       01 APPT-EOF            PIC X VALUE "N".
+               88 APPT-EOF-YES    VALUE "Y".
+               88 APPT-EOF-NO     VALUE "N".
+
+       01 SEARCH-DAY          PIC XX.
+       01 SEARCH-MONTH        PIC XX.
+       01 SEARCH-YEAR         PIC XX.
+       01 APPT-LINE-COUNT     PIC 99 VALUE ZEROS.
+
+       01 APPT-RECUR-FLAG     PIC X VALUE "N".
+               88 APPT-RECUR-YES  VALUE "Y".
+               88 APPT-RECUR-NO   VALUE "N".
+       01 APPT-RECUR-WEEKS    PIC 99 VALUE ZEROS.
+       01 APPT-RECUR-INDEX    PIC 99 VALUE ZEROS.
+       01 APPT-DAYS-IN-MONTH  PIC 99 VALUE ZEROS.
+       01 APPT-YEAR-DIV       PIC 99 VALUE ZEROS.
+       01 APPT-YEAR-RESTO     PIC 99 VALUE ZEROS.
+
 
        01  CURSOR-POSITION. 
            02  CURSOR-LINE    PIC 99. 
@@ -34,17 +99,10 @@
         
 
         
-       01 ACCEPT-ITEM1  PIC X. 
-       01 APPT-NAME     PIC X(160). 
-       01 APPT-DAY      PIC XX. 
-       01 APPT-MONTH    PIC XX. 
-       01 APPT-YEAR     PIC XX. 
-       01 APPT-HOUR     PIC XX. 
-       01 APPT-MINUTE   PIC XX. 
-       01 APPT-MERIDIEM PIC XX. 
-       01 APPT-VERIFY   PIC X. 
-       01 EMPTY-LINE    PIC X(80). 
-        
+       01 ACCEPT-ITEM1  PIC X.
+       01 APPT-VERIFY   PIC X.
+       01 EMPTY-LINE    PIC X(80).
+
 
        SCREEN SECTION. 
         
@@ -113,63 +171,372 @@
              03 LINE 18 COLUMN 18 
                 VALUE " Press <Return> when finished.              ". 
         
-       01 VERIFY-SUBSCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1. 
-          02 LINE 16 COLUMN 1 ERASE EOS. 
-          02 LINE 17 COLUMN 25 VALUE " Is this entry correct? (Y/N): ". 
-          02 PIC X USING APPT-VERIFY AUTO. 
-        
-        
-       PROCEDURE DIVISION. 
-       P0. 
-        
-           DISPLAY MENU-SCREEN. 
-        
+       01 VERIFY-SUBSCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+          02 LINE 16 COLUMN 1 ERASE EOS.
+          02 LINE 17 COLUMN 25 VALUE " Is this entry correct? (Y/N): ".
+          02 PIC X USING APPT-VERIFY AUTO.
 
-        
-           MOVE 0 TO CURSOR-LINE, CURSOR-COL. 
+       01 RECUR-SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+          02 LINE 16 COLUMN 1 ERASE EOS.
+          02 LINE 17 COLUMN 15 VALUE " Repeat weekly? (Y/N): ".
+          02 LINE 17 COLUMN 57 PIC X USING APPT-RECUR-FLAG AUTO.
+          02 LINE 18 COLUMN 15 VALUE " For how many weeks (01-52): ".
+          02 LINE 18 COLUMN 57 PIC 99 USING APPT-RECUR-WEEKS AUTO.
 
-        
-           ACCEPT MENU-SCREEN. 
-        
-           IF KEY1 EQUAL "0" 
-              PERFORM OPTION_CHOSEN 
-        
-           ELSE IF KEY1 EQUAL "1" AND FKEY-10 
-              DISPLAY "You pressed the F10 key; exiting..." LINE 22. 
-        
-           STOP RUN. 
-        
-       OPTION_CHOSEN. 
-        
+       01 SEARCH-SCREEN BLANK SCREEN.
+          02 TITLE-BAR
+             FOREGROUND-COLOR 7 BACKGROUND-COLOR 4.
+             03 LINE 1 PIC X(80) FROM EMPTY-LINE.
+             03 LINE 1 COLUMN 30 VALUE "Find Appointments".
 
-        
-           IF CURSOR-LINE = 7 
-              DISPLAY "You selected Show Appointments" LINE 22. 
-        
-           IF CURSOR-LINE = 9 
-              MOVE "01" TO APPT-DAY 
-              MOVE "01" TO APPT-MONTH 
-              MOVE "94" TO APPT-YEAR 
-              MOVE "12" TO APPT-HOUR 
-              MOVE "00" TO APPT-MINUTE 
-              MOVE "AM" TO APPT-MERIDIEM 
-              DISPLAY SCHEDULE-SCREEN 
-        
+          02 FIELDS-TEXT
+             FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+             03 LINE 9 VALUE " Date to find (DD/MM/YY): ".
+             03 COLUMN PLUS 2 VALUE "/  /".
 
-        
-              ACCEPT SCHEDULE-SCREEN 
-        
-              MOVE "Y" TO APPT-VERIFY 
-              DISPLAY VERIFY-SUBSCREEN 
-        
+          02 FIELDS-INPUT
+             FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 AUTO.
+             03 LINE 9 COLUMN 33 PIC XX USING SEARCH-DAY.
+             03 LINE 9 COLUMN 36 PIC XX USING SEARCH-MONTH.
+             03 LINE 9 COLUMN 39 PIC XX USING SEARCH-YEAR.
 
-        
-              ACCEPT VERIFY-SUBSCREEN. 
-        
-           IF CURSOR-LINE = 11 
-              DISPLAY "You selected Cancel Appointments" LINE 22. 
-        
-           IF CURSOR-LINE = 13 
-              DISPLAY "You selected Print Appointments" LINE 22. 
-        
-       END PROGRAM MENU. 
\ No newline at end of file
+          02 HELP-TEXT
+             FOREGROUND-COLOR 6 BACKGROUND-COLOR 0.
+             03 LINE 16 COLUMN 18
+                VALUE " Use Cursor Keys to move within the fields. ".
+             03 LINE 17 COLUMN 18
+                VALUE " Press <Return> when finished.              ".
+
+       01 CANCEL-SCREEN BLANK SCREEN.
+          02 TITLE-BAR
+             FOREGROUND-COLOR 7 BACKGROUND-COLOR 4.
+             03 LINE 1 PIC X(80) FROM EMPTY-LINE.
+             03 LINE 1 COLUMN 30 VALUE "Cancel Appointment".
+
+          02 FIELDS-TEXT
+             FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+             03 LINE 9  VALUE " Date of Appointment (DD/MM/YY): ".
+             03 COLUMN PLUS 5 VALUE "/  /".
+             03 LINE PLUS 2 VALUE " Time of Appointment (HH:MM mm): ".
+             03 COLUMN PLUS 5 VALUE ":".
+
+          02 FIELDS-INPUT
+             FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 AUTO.
+             03 LINE 9  COLUMN 36 PIC XX USING SEARCH-DAY.
+             03 LINE 9  COLUMN 39 PIC XX USING SEARCH-MONTH.
+             03 LINE 9  COLUMN 42 PIC XX USING SEARCH-YEAR.
+             03 LINE 11 COLUMN 36 PIC XX USING APPT-HOUR.
+             03 LINE 11 COLUMN 39 PIC XX USING APPT-MINUTE.
+             03 LINE 11 COLUMN 42 PIC XX USING APPT-MERIDIEM.
+
+          02 HELP-TEXT
+             FOREGROUND-COLOR 6 BACKGROUND-COLOR 0.
+             03 LINE 16 COLUMN 18
+                VALUE " Use Cursor Keys to move within the fields. ".
+             03 LINE 17 COLUMN 18
+                VALUE " Press <Return> when finished.              ".
+
+
+
+       PROCEDURE DIVISION.
+       P0.
+
+           PERFORM OPEN-FILES
+           GO TO MENU-LOOP.
+
+       MENU-LOOP.
+
+           DISPLAY MENU-SCREEN.
+
+           MOVE 0 TO CURSOR-LINE, CURSOR-COL.
+
+           ACCEPT MENU-SCREEN.
+
+           IF KEY1 EQUAL "0"
+              PERFORM OPTION_CHOSEN
+              GO TO MENU-LOOP
+
+           ELSE IF KEY1 EQUAL "1" AND FKEY-10
+              DISPLAY "You pressed the F10 key; exiting..." LINE 22.
+
+           PERFORM CLOSE-FILES.
+
+           STOP RUN.
+
+       OPTION_CHOSEN.
+
+           IF CURSOR-LINE = 7
+              PERFORM SHOW-APPOINTMENTS-DAY.
+
+           IF CURSOR-LINE = 9
+              PERFORM SCHEDULE-APPOINTMENT
+                 THRU SCHEDULE-APPOINTMENT-FIM.
+
+           IF CURSOR-LINE = 11
+              PERFORM CANCEL-APPOINTMENT THRU CANCEL-APPOINTMENT-FIM.
+
+           IF CURSOR-LINE = 13
+              PERFORM PRINT-APPOINTMENTS.
+
+      ******************************************************
+      * Abertura/fechamento do arquivo de agenda            *
+      ******************************************************
+       OPEN-FILES.
+
+           OPEN I-O APPT-FILE.
+           IF APPT-FILE-STATUS = "30"
+              OPEN OUTPUT APPT-FILE
+              CLOSE APPT-FILE
+              OPEN I-O APPT-FILE.
+
+           IF APPT-FILE-STATUS NOT = "00"
+              DISPLAY "Erro na abertura de MENU.DAT: " APPT-FILE-STATUS
+                 LINE 22
+              STOP RUN.
+
+       CLOSE-FILES.
+
+           CLOSE APPT-FILE.
+
+      ******************************************************
+      * Mostra os compromissos marcados para um certo dia   *
+      ******************************************************
+       SHOW-APPOINTMENTS-DAY.
+
+           MOVE "01" TO SEARCH-DAY
+           MOVE "01" TO SEARCH-MONTH
+           MOVE "94" TO SEARCH-YEAR
+           DISPLAY SEARCH-SCREEN
+
+           ACCEPT SEARCH-SCREEN
+
+           MOVE SEARCH-YEAR  TO APPT-YEAR
+           MOVE SEARCH-MONTH TO APPT-MONTH
+           MOVE SEARCH-DAY   TO APPT-DAY
+           MOVE "00" TO APPT-HOUR
+           MOVE "00" TO APPT-MINUTE
+           MOVE "AM" TO APPT-MERIDIEM
+
+           START APPT-FILE KEY IS NOT LESS THAN APPT-KEY
+              INVALID KEY MOVE "Y" TO APPT-EOF
+              NOT INVALID KEY MOVE "N" TO APPT-EOF
+           END-START
+
+           MOVE SPACES TO EMPTY-LINE
+           DISPLAY EMPTY-LINE LINE 4
+           DISPLAY "Compromissos para o dia informado:" LINE 4
+           MOVE 5 TO APPT-LINE-COUNT
+           PERFORM SHOW-APPOINTMENTS-DAY-EXIBE UNTIL APPT-EOF-YES.
+
+           IF APPT-LINE-COUNT = 5
+              DISPLAY "Nenhum compromisso encontrado para esse dia."
+                 LINE 5.
+
+           DISPLAY "Tecle ENTER para continuar..." LINE 22.
+           ACCEPT ACCEPT-ITEM1.
+
+       SHOW-APPOINTMENTS-DAY-EXIBE.
+
+           READ APPT-FILE NEXT RECORD
+              AT END MOVE "Y" TO APPT-EOF
+           END-READ.
+
+           IF APPT-EOF-NO
+              IF APPT-YEAR NOT = SEARCH-YEAR OR
+                 APPT-MONTH NOT = SEARCH-MONTH OR
+                 APPT-DAY NOT = SEARCH-DAY
+                 MOVE "Y" TO APPT-EOF
+              ELSE
+                 IF APPT-LINE-COUNT > 20
+                    DISPLAY "Tecle ENTER para continuar..." LINE 22
+                    ACCEPT ACCEPT-ITEM1
+                    MOVE 5 TO APPT-LINE-COUNT
+                 END-IF
+                 DISPLAY APPT-HOUR ":" APPT-MINUTE " " APPT-MERIDIEM
+                    " - " APPT-NAME LINE APPT-LINE-COUNT
+                 ADD 1 TO APPT-LINE-COUNT.
+
+      ******************************************************
+      * Agenda um novo compromisso, com recorrencia opcional*
+      ******************************************************
+       SCHEDULE-APPOINTMENT.
+
+           MOVE "01" TO APPT-DAY
+           MOVE "01" TO APPT-MONTH
+           MOVE "94" TO APPT-YEAR
+           MOVE "12" TO APPT-HOUR
+           MOVE "00" TO APPT-MINUTE
+           MOVE "AM" TO APPT-MERIDIEM
+           MOVE "N" TO APPT-RECORRENTE
+           DISPLAY SCHEDULE-SCREEN
+
+           ACCEPT SCHEDULE-SCREEN
+
+           MOVE "Y" TO APPT-VERIFY
+           DISPLAY VERIFY-SUBSCREEN
+
+           ACCEPT VERIFY-SUBSCREEN.
+
+           IF APPT-VERIFY NOT = "Y" AND APPT-VERIFY NOT = "y"
+              DISPLAY "Agendamento cancelado." LINE 22
+              GO TO SCHEDULE-APPOINTMENT-FIM.
+
+           MOVE "N" TO APPT-RECUR-FLAG
+           MOVE ZEROS TO APPT-RECUR-WEEKS
+           DISPLAY RECUR-SCREEN
+
+           ACCEPT RECUR-SCREEN.
+
+           PERFORM WRITE-APPOINTMENT.
+
+           IF APPT-RECUR-FLAG = "Y" OR APPT-RECUR-FLAG = "y"
+              MOVE "Y" TO APPT-RECORRENTE
+              PERFORM WRITE-RECURRENCES
+                 VARYING APPT-RECUR-INDEX FROM 1 BY 1
+                 UNTIL APPT-RECUR-INDEX > APPT-RECUR-WEEKS.
+
+       SCHEDULE-APPOINTMENT-FIM.
+           EXIT.
+
+       WRITE-APPOINTMENT.
+
+           WRITE APPT-RECORD
+              INVALID KEY
+                 DISPLAY "Conflito de horario: ja existe um"
+                    " compromisso marcado para essa data e hora."
+                    LINE 22
+              NOT INVALID KEY
+                 DISPLAY "Compromisso gravado com sucesso." LINE 22
+           END-WRITE.
+
+       WRITE-RECURRENCES.
+
+           PERFORM ADVANCE-ONE-WEEK
+           PERFORM WRITE-APPOINTMENT.
+
+       ADVANCE-ONE-WEEK.
+
+           PERFORM ADVANCE-ONE-DAY 7 TIMES.
+
+       ADVANCE-ONE-DAY.
+
+           ADD 1 TO APPT-DAY-N
+           PERFORM CALC-DAYS-IN-MONTH.
+
+           IF APPT-DAY-N > APPT-DAYS-IN-MONTH
+              MOVE 1 TO APPT-DAY-N
+              ADD 1 TO APPT-MONTH-N
+              IF APPT-MONTH-N > 12
+                 MOVE 1 TO APPT-MONTH-N
+                 ADD 1 TO APPT-YEAR-N
+                 IF APPT-YEAR-N > 99
+                    MOVE 0 TO APPT-YEAR-N
+                 END-IF
+              END-IF
+           END-IF.
+
+       CALC-DAYS-IN-MONTH.
+
+           MOVE 31 TO APPT-DAYS-IN-MONTH.
+
+           IF APPT-MONTH-N = 04 OR APPT-MONTH-N = 06 OR
+              APPT-MONTH-N = 09 OR APPT-MONTH-N = 11
+              MOVE 30 TO APPT-DAYS-IN-MONTH.
+
+           IF APPT-MONTH-N = 02
+              DIVIDE APPT-YEAR-N BY 4 GIVING APPT-YEAR-DIV
+                 REMAINDER APPT-YEAR-RESTO
+              IF APPT-YEAR-RESTO = 0
+                 MOVE 29 TO APPT-DAYS-IN-MONTH
+              ELSE
+                 MOVE 28 TO APPT-DAYS-IN-MONTH.
+
+      ******************************************************
+      * Cancela (apaga) um compromisso ja marcado           *
+      ******************************************************
+       CANCEL-APPOINTMENT.
+
+           MOVE "01" TO SEARCH-DAY
+           MOVE "01" TO SEARCH-MONTH
+           MOVE "94" TO SEARCH-YEAR
+           MOVE "12" TO APPT-HOUR
+           MOVE "00" TO APPT-MINUTE
+           MOVE "AM" TO APPT-MERIDIEM
+           DISPLAY CANCEL-SCREEN
+
+           ACCEPT CANCEL-SCREEN.
+
+           MOVE SEARCH-YEAR  TO APPT-YEAR
+           MOVE SEARCH-MONTH TO APPT-MONTH
+           MOVE SEARCH-DAY   TO APPT-DAY
+
+           DELETE APPT-FILE RECORD
+              INVALID KEY
+                 DISPLAY "Compromisso nao encontrado." LINE 22
+                 GO TO CANCEL-APPOINTMENT-FIM
+              NOT INVALID KEY
+                 DISPLAY "Compromisso cancelado com sucesso." LINE 22
+           END-DELETE.
+
+       CANCEL-APPOINTMENT-FIM.
+           EXIT.
+
+      ******************************************************
+      * Gera um relatorio com todos os compromissos marcados*
+      ******************************************************
+       PRINT-APPOINTMENTS.
+
+           OPEN OUTPUT APPT-REPORT
+           MOVE ZEROS TO APPT-KEY
+           MOVE "N" TO APPT-EOF
+           MOVE ZEROS TO APPT-TOTAL-PRINTED
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-DATA-SISTEMA(3:2) TO WS-HOJE-ANO
+           MOVE WS-DATA-SISTEMA(5:2) TO WS-HOJE-MES
+           MOVE WS-DATA-SISTEMA(7:2) TO WS-HOJE-DIA
+
+           START APPT-FILE KEY IS GREATER THAN APPT-KEY
+              INVALID KEY MOVE "Y" TO APPT-EOF
+           END-START
+
+           PERFORM PRINT-APPOINTMENTS-GRAVA UNTIL APPT-EOF-YES
+
+           CLOSE APPT-REPORT
+
+           DISPLAY "Relatorio gravado em MENU.LST (" APPT-TOTAL-PRINTED
+              " compromissos)." LINE 22.
+
+       PRINT-APPOINTMENTS-GRAVA.
+
+           READ APPT-FILE NEXT RECORD
+              AT END MOVE "Y" TO APPT-EOF
+           END-READ.
+
+           IF APPT-EOF-NO
+              IF APPT-YEAR-N > WS-HOJE-ANO
+                 OR (APPT-YEAR-N = WS-HOJE-ANO AND
+                     APPT-MONTH-N > WS-HOJE-MES)
+                 OR (APPT-YEAR-N = WS-HOJE-ANO AND
+                     APPT-MONTH-N = WS-HOJE-MES AND
+                     APPT-DAY-N NOT < WS-HOJE-DIA)
+                 MOVE SPACES TO REPORT-LINE
+                 STRING APPT-DAY DELIMITED BY SIZE
+                    "/" DELIMITED BY SIZE
+                    APPT-MONTH DELIMITED BY SIZE
+                    "/" DELIMITED BY SIZE
+                    APPT-YEAR DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    APPT-HOUR DELIMITED BY SIZE
+                    ":" DELIMITED BY SIZE
+                    APPT-MINUTE DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    APPT-MERIDIEM DELIMITED BY SIZE
+                    " - " DELIMITED BY SIZE
+                    APPT-NAME DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                 MOVE REPORT-LINE TO REPORT-RECORD
+                 WRITE REPORT-RECORD
+                 ADD 1 TO APPT-TOTAL-PRINTED.
+
+       END PROGRAM MENU.
