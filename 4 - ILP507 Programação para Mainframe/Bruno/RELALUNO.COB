@@ -0,0 +1,213 @@
+      ************************************
+      * Authors: Bruno Bega Harnik       *
+      * Date: 2020-06                    *
+      * Purpose: Academics               *
+      * Tectonics: cobc                  *
+      ************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RELALUNO.
+           AUTHOR. Bruno Bega Harnik.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQALUNO ASSIGN TO DISK
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS RA
+           ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+           FILE STATUS     IS STATUS-ARQALUNO.
+
+           SELECT ARQNOTAS ASSIGN TO DISK
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS NT-CHAVE
+           ALTERNATE RECORD KEY IS NT-NOME WITH DUPLICATES
+           FILE STATUS     IS STATUS-ARQNOTAS.
+
+           SELECT RELALUNO ASSIGN TO DISK
+           ORGANIZATION    IS LINE SEQUENTIAL
+           FILE STATUS     IS STATUS-RELALUNO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQALUNO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADALUNO.DAT".
+
+       01 REGALUNO.
+           05 RA               PIC 9(06).
+           05 NOME             PIC X(30).
+           05 CPF              PIC 9(11).
+           05 RG               PIC X(12).
+           05 DATA-NASCIMENTO.
+               10 DIA          PIC 9(02).
+               10 MES          PIC 9(02).
+               10 ANO          PIC 9(04).
+           05 NATURALIDADE     PIC X(20).
+           05 NACIONALIDADE    PIC X(20).
+           05 ENDERECO.
+               10 LOGRADOURO   PIC X(30).
+               10 NUM-CASA     PIC 9(05).
+               10 COMPLEMENTO  PIC X(12).
+               10 BAIRRO       PIC X(20).
+               10 CIDADE       PIC X(20).
+               10 ESTADO       PIC X(02).
+               10 CEP          PIC 9(08).
+           05 EMAIL            PIC X(30).
+           05 TELEFONE.
+               10 DDD          PIC 9(03).
+               10 NUM-TEL      PIC 9(09).
+
+       FD ARQNOTAS
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADNOTAS.DAT".
+
+       01 RECNOTAS.
+           05 NT-CHAVE.
+               10 MATRICULA    PIC 9(06).
+               10 NT-ANO       PIC 9(04).
+               10 NT-SEMESTRE  PIC 9(01).
+           05 NT-NOME          PIC X(30).
+           05 NT-NOTA1         PIC 99V99.
+           05 NT-NOTA2         PIC 99V99.
+           05 NT-FALTAS1       PIC 9(02).
+           05 NT-FALTAS2       PIC 9(02).
+
+       FD RELALUNO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RELALUNO.LST".
+           01 REG-RELALUNO                     PIC X(150).
+
+      *************************
+      * VARIÁVEIS DE TRABALHO *
+      *************************
+       WORKING-STORAGE SECTION.
+
+       77 STATUS-ARQALUNO      PIC X(02).
+       77 STATUS-ARQNOTAS      PIC X(02).
+       77 STATUS-RELALUNO      PIC X(02).
+       77 LINHA-RELALUNO       PIC X(150) VALUE SPACES.
+       77 NT-NOTA1-PRINT       PIC Z9,99.
+       77 NT-NOTA2-PRINT       PIC Z9,99.
+       77 CONTADOR-ALUNOS      PIC 9(04) VALUE ZEROS.
+       77 CONTADOR-COM-NOTAS   PIC 9(04) VALUE ZEROS.
+
+       01 CHAVE-EOF            PIC X(01) VALUE "N".
+           88 CHAVE-EOF-SIM    VALUE "S".
+           88 CHAVE-EOF-NAO    VALUE "N".
+
+       01 TERMO-EOF            PIC X(01) VALUE "N".
+           88 TERMO-EOF-SIM    VALUE "S".
+           88 TERMO-EOF-NAO    VALUE "N".
+
+       01 TERMO-ENCONTRADO-FLAG       PIC X(01) VALUE "N".
+           88 TERMO-ENCONTRADO-SIM    VALUE "S".
+           88 TERMO-ENCONTRADO-NAO    VALUE "N".
+
+      **************
+      * O PROGRAMA *
+      **************
+       PROCEDURE DIVISION.
+       INICIO.
+
+       000-ABERTURA.
+           OPEN INPUT ARQALUNO
+           IF STATUS-ARQALUNO NOT = "00"
+               DISPLAY "Erro na abertura do CADALUNO.DAT: "
+                   STATUS-ARQALUNO
+               GO TO FIM-STOP-RUN.
+
+           OPEN INPUT ARQNOTAS
+           IF STATUS-ARQNOTAS NOT = "00"
+               DISPLAY "Erro na abertura do CADNOTAS.DAT: "
+                   STATUS-ARQNOTAS
+               GO TO FIM-STOP-RUN.
+
+           OPEN OUTPUT RELALUNO
+           IF STATUS-RELALUNO NOT = "00"
+               DISPLAY "Erro na abertura do relatorio: "
+                   STATUS-RELALUNO
+               GO TO FIM-STOP-RUN.
+
+       001-PROCESSA.
+           MOVE ZEROS TO RA CONTADOR-ALUNOS CONTADOR-COM-NOTAS
+           MOVE "N" TO CHAVE-EOF
+           START ARQALUNO KEY IS GREATER THAN RA
+           PERFORM 002-COMBINA UNTIL CHAVE-EOF-SIM
+           GO TO 005-TOTAIS.
+
+       002-COMBINA.
+           READ ARQALUNO NEXT RECORD
+           AT END MOVE "S" TO CHAVE-EOF.
+           IF CHAVE-EOF-NAO
+               ADD 1 TO CONTADOR-ALUNOS
+               MOVE "N" TO TERMO-ENCONTRADO-FLAG
+               MOVE RA TO MATRICULA
+               START ARQNOTAS KEY IS NOT LESS THAN MATRICULA
+                   INVALID KEY MOVE "S" TO TERMO-EOF
+               NOT INVALID KEY MOVE "N" TO TERMO-EOF
+               PERFORM 003-COMBINA-TERMOS UNTIL TERMO-EOF-SIM
+               IF TERMO-ENCONTRADO-SIM
+                   ADD 1 TO CONTADOR-COM-NOTAS
+               ELSE
+                   MOVE ZEROS TO NT-NOTA1 NT-NOTA2
+                       NT-FALTAS1 NT-FALTAS2
+                   PERFORM 004-GRAVA-LINHA.
+
+       003-COMBINA-TERMOS.
+           READ ARQNOTAS NEXT RECORD
+           AT END MOVE "S" TO TERMO-EOF.
+           IF TERMO-EOF-NAO
+               IF MATRICULA = RA
+                   MOVE "S" TO TERMO-ENCONTRADO-FLAG
+                   PERFORM 004-GRAVA-LINHA
+               ELSE
+                   MOVE "S" TO TERMO-EOF.
+
+       004-GRAVA-LINHA.
+           MOVE NT-NOTA1 TO NT-NOTA1-PRINT
+           MOVE NT-NOTA2 TO NT-NOTA2-PRINT
+           MOVE SPACES TO LINHA-RELALUNO
+           STRING RA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               NOME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EMAIL DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               DDD DELIMITED BY SIZE
+               NUM-TEL DELIMITED BY SIZE
+               " Nota1=" DELIMITED BY SIZE
+               NT-NOTA1-PRINT DELIMITED BY SIZE
+               " Nota2=" DELIMITED BY SIZE
+               NT-NOTA2-PRINT DELIMITED BY SIZE
+               " Faltas1=" DELIMITED BY SIZE
+               NT-FALTAS1 DELIMITED BY SIZE
+               " Faltas2=" DELIMITED BY SIZE
+               NT-FALTAS2 DELIMITED BY SIZE
+               INTO LINHA-RELALUNO
+           MOVE LINHA-RELALUNO TO REG-RELALUNO
+           WRITE REG-RELALUNO.
+
+       005-TOTAIS.
+           MOVE SPACES TO LINHA-RELALUNO
+           STRING "Total de " DELIMITED BY SIZE
+               CONTADOR-ALUNOS DELIMITED BY SIZE
+               " alunos, " DELIMITED BY SIZE
+               CONTADOR-COM-NOTAS DELIMITED BY SIZE
+               " com notas lancadas em CADNOTAS." DELIMITED BY SIZE
+               INTO LINHA-RELALUNO
+           MOVE LINHA-RELALUNO TO REG-RELALUNO
+           WRITE REG-RELALUNO
+           GO TO FIM-SAIDA.
+
+      **************************
+      * Rotinas de finalização *
+      **************************
+       FIM-SAIDA.
+           CLOSE ARQALUNO ARQNOTAS RELALUNO.
+       FIM-STOP-RUN.
+           STOP RUN.
