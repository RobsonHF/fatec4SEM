@@ -0,0 +1,201 @@
+      ************************************
+      * Authors: Bruno Bega Harnik       *
+      *          Fernanda Pinheiro Reis  *
+      * Date: 2020-06                    *
+      * Purpose: Academics               *
+      * Tectonics: cobc                  *
+      ************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RELFPR.
+           AUTHOR. Bruno Bega Harnik.
+           AUTHOR. Fernanda Pinheiro Reis.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQALUNO ASSIGN TO DISK
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS RA
+           ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+           FILE STATUS     IS STATUS-ARQALUNO.
+
+           SELECT ARQCONTATOS ASSIGN TO DISK
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS CT-RA
+           ALTERNATE RECORD KEY IS CT-NOME WITH DUPLICATES
+           FILE STATUS     IS STATUS-ARQCONTATOS.
+
+           SELECT RELFPR ASSIGN TO DISK
+           ORGANIZATION    IS LINE SEQUENTIAL
+           FILE STATUS     IS STATUS-RELFPR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQALUNO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADALUNO.DAT".
+
+       01 REGALUNO.
+           05 RA               PIC 9(06).
+           05 NOME             PIC X(30).
+           05 CPF              PIC 9(11).
+           05 RG               PIC X(12).
+           05 DATA-NASCIMENTO.
+               10 DIA          PIC 9(02).
+               10 MES          PIC 9(02).
+               10 ANO          PIC 9(04).
+           05 NATURALIDADE     PIC X(20).
+           05 NACIONALIDADE    PIC X(20).
+           05 ENDERECO.
+               10 LOGRADOURO   PIC X(30).
+               10 NUM-CASA     PIC 9(05).
+               10 COMPLEMENTO  PIC X(12).
+               10 BAIRRO       PIC X(20).
+               10 CIDADE       PIC X(20).
+               10 ESTADO       PIC X(02).
+               10 CEP          PIC 9(08).
+           05 EMAIL            PIC X(30).
+           05 TELEFONE.
+               10 DDD          PIC 9(03).
+               10 NUM-TEL      PIC 9(09).
+
+       FD ARQCONTATOS
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "FPRCAD.DAT".
+
+       01 CONTATO.
+           05 CT-RA            PIC 9(06).
+           05 CT-NOME          PIC X(30).
+           05 CT-EMAIL         PIC X(30).
+
+       FD RELFPR
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RELFPR.LST".
+       01 REG-RELFPR                       PIC X(100).
+
+      *************************
+      * VARIÁVEIS DE TRABALHO *
+      *************************
+       WORKING-STORAGE SECTION.
+
+       77 STATUS-ARQALUNO       PIC X(02).
+       77 STATUS-ARQCONTATOS    PIC X(02).
+       77 STATUS-RELFPR         PIC X(02).
+       77 LINHA-RELFPR          PIC X(100) VALUE SPACES.
+       77 CONTADOR-SO-ALUNO     PIC 9(04) VALUE ZEROS.
+       77 CONTADOR-SO-CONTATO   PIC 9(04) VALUE ZEROS.
+       77 CONTADOR-EM-AMBOS     PIC 9(04) VALUE ZEROS.
+
+       01 ALUNO-EOF             PIC X(01) VALUE "N".
+           88 ALUNO-EOF-SIM     VALUE "S".
+           88 ALUNO-EOF-NAO     VALUE "N".
+
+       01 CONTATO-EOF           PIC X(01) VALUE "N".
+           88 CONTATO-EOF-SIM   VALUE "S".
+           88 CONTATO-EOF-NAO   VALUE "N".
+
+      **************
+      * O PROGRAMA *
+      **************
+       PROCEDURE DIVISION.
+       INICIO.
+
+       000-ABERTURA.
+           OPEN INPUT ARQALUNO
+           IF STATUS-ARQALUNO NOT = "00"
+               DISPLAY "Erro na abertura do CADALUNO.DAT: "
+                   STATUS-ARQALUNO
+               GO TO FIM-STOP-RUN.
+
+           OPEN INPUT ARQCONTATOS
+           IF STATUS-ARQCONTATOS NOT = "00"
+               DISPLAY "Erro na abertura do FPRCAD.DAT: "
+                   STATUS-ARQCONTATOS
+               GO TO FIM-STOP-RUN.
+
+           OPEN OUTPUT RELFPR
+           IF STATUS-RELFPR NOT = "00"
+               DISPLAY "Erro na abertura do relatorio: "
+                   STATUS-RELFPR
+               GO TO FIM-STOP-RUN.
+
+       001-PROCESSA.
+           PERFORM 002-LE-ALUNO
+           PERFORM 003-LE-CONTATO
+           PERFORM 004-COMPARA UNTIL ALUNO-EOF-SIM AND CONTATO-EOF-SIM
+           GO TO 006-TOTAIS.
+
+       002-LE-ALUNO.
+           READ ARQALUNO NEXT RECORD
+           AT END MOVE "S" TO ALUNO-EOF.
+
+       003-LE-CONTATO.
+           READ ARQCONTATOS NEXT RECORD
+           AT END MOVE "S" TO CONTATO-EOF.
+
+       004-COMPARA.
+           IF ALUNO-EOF-SIM
+               PERFORM 005-GRAVA-SO-CONTATO
+               PERFORM 003-LE-CONTATO
+           ELSE IF CONTATO-EOF-SIM
+               PERFORM 005-GRAVA-SO-ALUNO
+               PERFORM 002-LE-ALUNO
+           ELSE IF RA = CT-RA
+               ADD 1 TO CONTADOR-EM-AMBOS
+               PERFORM 002-LE-ALUNO
+               PERFORM 003-LE-CONTATO
+           ELSE IF RA < CT-RA
+               PERFORM 005-GRAVA-SO-ALUNO
+               PERFORM 002-LE-ALUNO
+           ELSE
+               PERFORM 005-GRAVA-SO-CONTATO
+               PERFORM 003-LE-CONTATO.
+
+       005-GRAVA-SO-ALUNO.
+           ADD 1 TO CONTADOR-SO-ALUNO
+           MOVE SPACES TO LINHA-RELFPR
+           STRING "Apenas em CADALUNO - RA " DELIMITED BY SIZE
+               RA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               NOME DELIMITED BY SIZE
+               INTO LINHA-RELFPR
+           MOVE LINHA-RELFPR TO REG-RELFPR
+           WRITE REG-RELFPR.
+
+       005-GRAVA-SO-CONTATO.
+           ADD 1 TO CONTADOR-SO-CONTATO
+           MOVE SPACES TO LINHA-RELFPR
+           STRING "Apenas em FPRCAD   - RA " DELIMITED BY SIZE
+               CT-RA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CT-NOME DELIMITED BY SIZE
+               INTO LINHA-RELFPR
+           MOVE LINHA-RELFPR TO REG-RELFPR
+           WRITE REG-RELFPR.
+
+       006-TOTAIS.
+           MOVE SPACES TO LINHA-RELFPR
+           STRING "Total: " DELIMITED BY SIZE
+               CONTADOR-EM-AMBOS DELIMITED BY SIZE
+               " RAs em ambos, " DELIMITED BY SIZE
+               CONTADOR-SO-ALUNO DELIMITED BY SIZE
+               " so em CADALUNO, " DELIMITED BY SIZE
+               CONTADOR-SO-CONTATO DELIMITED BY SIZE
+               " so em FPRCAD." DELIMITED BY SIZE
+               INTO LINHA-RELFPR
+           MOVE LINHA-RELFPR TO REG-RELFPR
+           WRITE REG-RELFPR
+           GO TO FIM-SAIDA.
+
+      **************************
+      * Rotinas de finalização *
+      **************************
+       FIM-SAIDA.
+           CLOSE ARQALUNO ARQCONTATOS RELFPR.
+       FIM-STOP-RUN.
+           STOP RUN.
