@@ -0,0 +1,407 @@
+      ************************************
+      * Authors: Bruno Bega Harnik       *
+      *          Fernanda Pinheiro Reis  *
+      * Date: 2020-07                    *
+      * Purpose: Academics               *
+      * Tectonics: cobc                  *
+      ************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RELGER.
+           AUTHOR. Bruno Bega Harnik.
+           AUTHOR. Fernanda Pinheiro Reis.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQALUNO ASSIGN TO DISK
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS RA
+           FILE STATUS     IS STATUS-ARQALUNO.
+
+           SELECT ARQNOTAS ASSIGN TO DISK
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS CHAVE-NOTAS
+           FILE STATUS     IS STATUS-ARQNOTAS.
+
+           SELECT ARQBOLINHO ASSIGN TO DISK
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS CHAVE-PRODUTO
+           FILE STATUS     IS STATUS-ARQBOLINHO.
+
+           SELECT ARQBOMBOM ASSIGN TO DISK
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS BB-SKU
+           FILE STATUS     IS STATUS-ARQBOMBOM.
+
+           SELECT RELGER ASSIGN TO DISK
+           ORGANIZATION    IS LINE SEQUENTIAL
+           FILE STATUS     IS STATUS-RELGER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQALUNO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADALUNO.DAT".
+
+       01 REGALUNO.
+           05 RA               PIC 9(06).
+           05 NOME             PIC X(30).
+           05 CPF              PIC 9(11).
+           05 RG               PIC X(12).
+           05 DATA-NASCIMENTO.
+               10 DIA          PIC 9(02).
+               10 MES          PIC 9(02).
+               10 ANO          PIC 9(04).
+           05 NATURALIDADE     PIC X(20).
+           05 NACIONALIDADE    PIC X(20).
+           05 ENDERECO.
+               10 LOGRADOURO   PIC X(30).
+               10 NUM-CASA     PIC 9(05).
+               10 COMPLEMENTO  PIC X(12).
+               10 BAIRRO       PIC X(20).
+               10 CIDADE       PIC X(20).
+               10 ESTADO       PIC X(02).
+               10 CEP          PIC 9(08).
+           05 EMAIL            PIC X(30).
+           05 TELEFONE.
+               10 DDD          PIC 9(03).
+               10 NUM-TEL      PIC 9(09).
+
+       FD ARQNOTAS
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADNOTAS.DAT".
+
+       01 RECNOTAS.
+           05 CHAVE-NOTAS.
+               10 MATRICULA    PIC 9(06).
+               10 NT-ANO       PIC 9(04).
+               10 NT-SEMESTRE  PIC 9(01).
+           05 NT-NOME           PIC X(30).
+           05 NOTA1             PIC 99V99.
+           05 NOTA2             PIC 99V99.
+           05 FALTAS1           PIC 9(02).
+           05 FALTAS2           PIC 9(02).
+
+       FD ARQBOLINHO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOLINHO.DAT".
+
+       01 PRODUTO.
+           05 CHAVE-PRODUTO.
+               10 SKU          PIC 9(04).
+               10 LOCAL        PIC X(02).
+           05 CODIGO-BARRAS    PIC 9(13).
+           05 BL-NOME          PIC X(30).
+           05 VALIDADE.
+               10 DIA          PIC 99.
+               10 MES          PIC 99.
+               10 ANO          PIC 9(04).
+           05 VALOR-CUSTO      PIC 9(04)V99.
+           05 VALOR-VENDA      PIC 9(04)V99.
+           05 QTD-ESTOQUE      PIC 9(04).
+           05 FORNECEDOR.
+               10 FORN-NOME            PIC X(25).
+               10 FORN-TELEFONE.
+                   15 FORN-DDD         PIC 9(03).
+                   15 FORN-NUM-TEL     PIC 9(09).
+               10 FORN-PRAZO-ENTREGA   PIC 9(02).
+           05 QTD-LOTES-ADICIONAIS     PIC 9(01).
+           05 LOTE-ADICIONAL OCCURS 5 TIMES.
+               10 LOTE-VALIDADE.
+                   15 LOTE-DIA         PIC 99.
+                   15 LOTE-MES         PIC 99.
+                   15 LOTE-ANO         PIC 9(04).
+               10 LOTE-QTD-ESTOQUE     PIC 9(04).
+
+       FD ARQBOMBOM
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "BOMBOM.DAT".
+
+       01 BB-PRODUTO.
+           05 BB-SKU               PIC 9(04).
+           05 BB-NOME              PIC X(30).
+           05 BB-VALIDADE.
+               10 BB-DIA           PIC 99.
+               10 BB-MES           PIC 99.
+               10 BB-ANO           PIC 99.
+           05 BB-VALOR-GASTO       PIC 9(04)V99.
+           05 BB-VALOR-VENDA       PIC 9(04)V99.
+
+       FD RELGER
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RELGER.LST".
+       01 REG-RELGER                       PIC X(100).
+
+      *************************
+      * VARIÁVEIS DE TRABALHO *
+      *************************
+       WORKING-STORAGE SECTION.
+
+       77 STATUS-ARQALUNO       PIC X(02).
+       77 STATUS-ARQNOTAS       PIC X(02).
+       77 STATUS-ARQBOLINHO     PIC X(02).
+       77 STATUS-ARQBOMBOM      PIC X(02).
+       77 STATUS-RELGER         PIC X(02).
+       77 LINHA-RELGER          PIC X(100) VALUE SPACES.
+
+       77 MEDIA-CORTE           PIC 99V99 VALUE 6,00.
+       77 LIMITE-FALTAS         PIC 9(03) VALUE 40.
+
+       77 TOTAL-ALUNOS          PIC 9(06) VALUE ZEROS.
+
+       77 TOTAL-NOTAS-LANCADAS  PIC 9(06) VALUE ZEROS.
+       77 TOTAL-APROVADOS       PIC 9(06) VALUE ZEROS.
+       77 TOTAL-REPROV-NOTA     PIC 9(06) VALUE ZEROS.
+       77 TOTAL-REPROV-FALTA    PIC 9(06) VALUE ZEROS.
+       77 MEDIA-ALUNO           PIC 99V99 VALUE ZEROS.
+
+       77 WS-LOTE-IDX                PIC 9(01) VALUE ZEROS.
+       77 WS-QTD-ESTOQUE-TOTAL       PIC 9(05) VALUE ZEROS.
+       77 WS-VALOR-AUX               PIC 9(08)V99 VALUE ZEROS.
+       77 TOTAL-ESTOQUE-BOLINHO      PIC 9(07) VALUE ZEROS.
+       77 TOTAL-CUSTO-BOLINHO        PIC 9(09)V99 VALUE ZEROS.
+       77 TOTAL-VENDA-BOLINHO        PIC 9(09)V99 VALUE ZEROS.
+
+       77 TOTAL-ITENS-BOMBOM         PIC 9(06) VALUE ZEROS.
+       77 TOTAL-CUSTO-BOMBOM         PIC 9(08)V99 VALUE ZEROS.
+       77 TOTAL-VENDA-BOMBOM         PIC 9(08)V99 VALUE ZEROS.
+
+       77 WS-NUMERO-PRINT            PIC Z(08)9.
+       77 WS-VALOR-PRINT             PIC Z(07)9,99.
+       77 WS-VALOR-PRINT-BOLINHO     PIC Z(08)9,99.
+
+       01 ARQ-EOF               PIC X(01) VALUE "N".
+           88 ARQ-EOF-SIM       VALUE "S".
+           88 ARQ-EOF-NAO       VALUE "N".
+
+      **************
+      * O PROGRAMA *
+      **************
+       PROCEDURE DIVISION.
+       INICIO.
+
+       000-ABERTURA.
+           OPEN INPUT ARQALUNO
+           IF STATUS-ARQALUNO NOT = "00"
+               DISPLAY "Erro na abertura do CADALUNO.DAT: "
+                   STATUS-ARQALUNO
+               GO TO FIM-STOP-RUN.
+
+           OPEN INPUT ARQNOTAS
+           IF STATUS-ARQNOTAS NOT = "00"
+               DISPLAY "Erro na abertura do CADNOTAS.DAT: "
+                   STATUS-ARQNOTAS
+               GO TO FIM-STOP-RUN.
+
+           OPEN INPUT ARQBOLINHO
+           IF STATUS-ARQBOLINHO NOT = "00"
+               DISPLAY "Erro na abertura do BOLINHO.DAT: "
+                   STATUS-ARQBOLINHO
+               GO TO FIM-STOP-RUN.
+
+           OPEN INPUT ARQBOMBOM
+           IF STATUS-ARQBOMBOM NOT = "00"
+               DISPLAY "Erro na abertura do BOMBOM.DAT: "
+                   STATUS-ARQBOMBOM
+               GO TO FIM-STOP-RUN.
+
+           OPEN OUTPUT RELGER
+           IF STATUS-RELGER NOT = "00"
+               DISPLAY "Erro na abertura do relatorio: "
+                   STATUS-RELGER
+               GO TO FIM-STOP-RUN.
+
+       001-CONTA-ALUNOS.
+           MOVE ZEROS TO RA
+           MOVE "N" TO ARQ-EOF
+           START ARQALUNO KEY IS GREATER THAN RA
+               INVALID KEY MOVE "S" TO ARQ-EOF
+           END-START
+           PERFORM 001-CONTA-ALUNOS-LE UNTIL ARQ-EOF-SIM
+           GO TO 002-INTRO-NOTAS.
+
+       001-CONTA-ALUNOS-LE.
+           READ ARQALUNO NEXT RECORD
+           AT END MOVE "S" TO ARQ-EOF.
+           IF ARQ-EOF-NAO
+               ADD 1 TO TOTAL-ALUNOS.
+
+       002-INTRO-NOTAS.
+           MOVE ZEROS TO CHAVE-NOTAS
+           MOVE "N" TO ARQ-EOF
+           START ARQNOTAS KEY IS GREATER THAN CHAVE-NOTAS
+               INVALID KEY MOVE "S" TO ARQ-EOF
+           END-START
+           PERFORM 002-SOMA-NOTAS UNTIL ARQ-EOF-SIM
+           GO TO 003-INTRO-BOLINHO.
+
+       002-SOMA-NOTAS.
+           READ ARQNOTAS NEXT RECORD
+           AT END MOVE "S" TO ARQ-EOF.
+           IF ARQ-EOF-NAO
+               ADD 1 TO TOTAL-NOTAS-LANCADAS
+               COMPUTE MEDIA-ALUNO = (NOTA1 + NOTA2) / 2
+               IF FALTAS1 + FALTAS2 > LIMITE-FALTAS
+                   ADD 1 TO TOTAL-REPROV-FALTA
+               ELSE IF MEDIA-ALUNO >= MEDIA-CORTE
+                   ADD 1 TO TOTAL-APROVADOS
+               ELSE
+                   ADD 1 TO TOTAL-REPROV-NOTA.
+
+       003-INTRO-BOLINHO.
+           MOVE ZEROS TO CHAVE-PRODUTO
+           MOVE "N" TO ARQ-EOF
+           START ARQBOLINHO KEY IS GREATER THAN CHAVE-PRODUTO
+               INVALID KEY MOVE "S" TO ARQ-EOF
+           END-START
+           PERFORM 003-SOMA-BOLINHO UNTIL ARQ-EOF-SIM
+           GO TO 004-INTRO-BOMBOM.
+
+       003-SOMA-BOLINHO.
+           READ ARQBOLINHO NEXT RECORD
+           AT END MOVE "S" TO ARQ-EOF.
+           IF ARQ-EOF-NAO
+               MOVE QTD-ESTOQUE TO WS-QTD-ESTOQUE-TOTAL
+               PERFORM 003-SOMA-LOTE VARYING WS-LOTE-IDX FROM 1 BY 1
+                   UNTIL WS-LOTE-IDX > QTD-LOTES-ADICIONAIS
+
+               ADD WS-QTD-ESTOQUE-TOTAL TO TOTAL-ESTOQUE-BOLINHO
+
+               MULTIPLY VALOR-CUSTO BY WS-QTD-ESTOQUE-TOTAL
+                   GIVING WS-VALOR-AUX
+               ADD WS-VALOR-AUX TO TOTAL-CUSTO-BOLINHO
+
+               MULTIPLY VALOR-VENDA BY WS-QTD-ESTOQUE-TOTAL
+                   GIVING WS-VALOR-AUX
+               ADD WS-VALOR-AUX TO TOTAL-VENDA-BOLINHO.
+
+       003-SOMA-LOTE.
+           ADD LOTE-QTD-ESTOQUE(WS-LOTE-IDX) TO WS-QTD-ESTOQUE-TOTAL.
+
+       004-INTRO-BOMBOM.
+           MOVE ZEROS TO BB-SKU
+           MOVE "N" TO ARQ-EOF
+           START ARQBOMBOM KEY IS GREATER THAN BB-SKU
+               INVALID KEY MOVE "S" TO ARQ-EOF
+           END-START
+           PERFORM 004-SOMA-BOMBOM UNTIL ARQ-EOF-SIM
+           GO TO 005-IMPRIME.
+
+       004-SOMA-BOMBOM.
+           READ ARQBOMBOM NEXT RECORD
+           AT END MOVE "S" TO ARQ-EOF.
+           IF ARQ-EOF-NAO
+               ADD 1 TO TOTAL-ITENS-BOMBOM
+               ADD BB-VALOR-GASTO TO TOTAL-CUSTO-BOMBOM
+               ADD BB-VALOR-VENDA TO TOTAL-VENDA-BOMBOM.
+
+       005-IMPRIME.
+           MOVE SPACES TO LINHA-RELGER
+           STRING "Resumo de operacoes do dia" DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-ALUNOS TO WS-NUMERO-PRINT
+           MOVE SPACES TO LINHA-RELGER
+           STRING "Alunos ativos (CADALUNO): " DELIMITED BY SIZE
+               WS-NUMERO-PRINT DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-NOTAS-LANCADAS TO WS-NUMERO-PRINT
+           MOVE SPACES TO LINHA-RELGER
+           STRING "Boletins lancados (CADNOTAS): " DELIMITED BY SIZE
+               WS-NUMERO-PRINT DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-APROVADOS TO WS-NUMERO-PRINT
+           MOVE SPACES TO LINHA-RELGER
+           STRING "  Aprovados: " DELIMITED BY SIZE
+               WS-NUMERO-PRINT DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-REPROV-NOTA TO WS-NUMERO-PRINT
+           MOVE SPACES TO LINHA-RELGER
+           STRING "  Reprovados por nota: " DELIMITED BY SIZE
+               WS-NUMERO-PRINT DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-REPROV-FALTA TO WS-NUMERO-PRINT
+           MOVE SPACES TO LINHA-RELGER
+           STRING "  Reprovados por falta: " DELIMITED BY SIZE
+               WS-NUMERO-PRINT DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-ESTOQUE-BOLINHO TO WS-NUMERO-PRINT
+           MOVE SPACES TO LINHA-RELGER
+           STRING "Estoque total BOLINHO (unidades): " DELIMITED BY SIZE
+               WS-NUMERO-PRINT DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-CUSTO-BOLINHO TO WS-VALOR-PRINT-BOLINHO
+           MOVE SPACES TO LINHA-RELGER
+           STRING "Valor em custo BOLINHO: R$" DELIMITED BY SIZE
+               WS-VALOR-PRINT-BOLINHO DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-VENDA-BOLINHO TO WS-VALOR-PRINT-BOLINHO
+           MOVE SPACES TO LINHA-RELGER
+           STRING "Valor em venda BOLINHO: R$" DELIMITED BY SIZE
+               WS-VALOR-PRINT-BOLINHO DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-ITENS-BOMBOM TO WS-NUMERO-PRINT
+           MOVE SPACES TO LINHA-RELGER
+           STRING "Itens cadastrados BOMBOM: " DELIMITED BY SIZE
+               WS-NUMERO-PRINT DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-CUSTO-BOMBOM TO WS-VALOR-PRINT
+           MOVE SPACES TO LINHA-RELGER
+           STRING "Valor em custo BOMBOM: R$" DELIMITED BY SIZE
+               WS-VALOR-PRINT DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER.
+
+           MOVE TOTAL-VENDA-BOMBOM TO WS-VALOR-PRINT
+           MOVE SPACES TO LINHA-RELGER
+           STRING "Valor em venda BOMBOM: R$" DELIMITED BY SIZE
+               WS-VALOR-PRINT DELIMITED BY SIZE
+               INTO LINHA-RELGER
+           MOVE LINHA-RELGER TO REG-RELGER
+           WRITE REG-RELGER
+           GO TO FIM-SAIDA.
+
+      **************************
+      * Rotinas de finalização *
+      **************************
+       FIM-SAIDA.
+           CLOSE ARQALUNO ARQNOTAS ARQBOLINHO ARQBOMBOM RELGER.
+       FIM-STOP-RUN.
+           STOP RUN.
