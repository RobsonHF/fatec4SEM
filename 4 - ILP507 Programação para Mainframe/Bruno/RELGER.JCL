@@ -0,0 +1,16 @@
+//RELGER   JOB (ACCT),'RESUMO DIARIO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Executa o RELGER ao final do expediente para consolidar num  *
+//* unico relatorio os dados ja existentes em CADALUNO, CADNOTAS,*
+//* BOLINHO e BOMBOM.                                            *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=RELGER
+//CADALUNO DD DSN=PROD.BRUNO.CADALUNO.DAT,DISP=SHR
+//CADNOTAS DD DSN=PROD.BRUNO.CADNOTAS.DAT,DISP=SHR
+//BOLINHO  DD DSN=PROD.BRUNO.BOLINHO.DAT,DISP=SHR
+//BOMBOM   DD DSN=PROD.BRUNO.BOMBOM.DAT,DISP=SHR
+//RELGER   DD DSN=PROD.BRUNO.RELGER.LST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
